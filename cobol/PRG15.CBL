@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG15.
+       AUTHOR.  Andy Carlson.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORIGINAL-FILE ASSIGN TO "u:\cobol\PRG08.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-PRINTER-FILE ASSIGN TO PRINTER "lpt1".
+      *    Combined nightly exception digest, shared across reports
+           SELECT Exception-File ASSIGN TO "u:\cobol\PRG08.EXC"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ORIGINAL-FILE.
+       01 ORIGINAL-RECORD.
+           03 STORE-NUMBER-OR          PIC X(2).
+           03 DEPARTMENT-NUMBER-OR     PIC X(2).
+           03 PRODUCT-CODE-OR          PIC X(10).
+           03 DESCRIPTION-OR           PIC X(20).
+           03 UNIT-COST-OR             PIC 99999V99.
+           03 QUANTITY-OR              PIC 999999.
+           03 RETAIL-COST-OR           PIC 99999V99.
+           03 VENDOR-CODE-OR           PIC X(6).
+           03 REORDER-POINT-OR         PIC 9(6).
+
+       FD OUTPUT-PRINTER-FILE.
+       01 OUTPUT-PRINTER-RECORD        PIC X(100).
+
+       FD Exception-File.
+           COPY excdig.
+
+       WORKING-STORAGE SECTION.
+
+       01 MISC-AND-COUNTER-LIST.
+           03 PRODUCT-COUNTER          PIC 9(2) VALUE ZEROS.
+           03 ALERT-COUNTER            PIC 9(4) VALUE ZEROS.
+           03 EOF-MARKER               PIC X(3) VALUE "NO".
+               88 END-OF-FILE          VALUE "YES".
+
+       01 ALERT-HEADING-LINE.
+           03                          PIC X(30)
+                       VALUE "** REORDER POINT ALERT **".
+
+       01 ALERT-DETAIL-LINE.
+           03                          PIC X(6) VALUE SPACES.
+           03                          PIC X(6) VALUE "Store:".
+           03 STORE-NUMBER-AL          PIC X(2).
+           03                          PIC X(4) VALUE SPACES.
+           03                          PIC X(5) VALUE "Dept:".
+           03 DEPARTMENT-NUMBER-AL     PIC X(2).
+
+       01 ALERT-PRODUCT-LINE.
+           03                          PIC X(6) VALUE SPACES.
+           03                          PIC X(11) VALUE "PROD. CODE:".
+           03 PRODUCT-CODE-AL          PIC X(10).
+           03                          PIC X(3) VALUE SPACES.
+           03 DESCRIPTION-AL           PIC X(20).
+
+       01 ALERT-QUANTITY-LINE.
+           03                          PIC X(6) VALUE SPACES.
+           03                          PIC X(15) VALUE "ON HAND QTY:".
+           03 QUANTITY-AL              PIC ZZZZZ9.
+           03                          PIC X(4) VALUE SPACES.
+           03                          PIC X(16) VALUE "REORDER BELOW:".
+           03 THRESHOLD-AL             PIC ZZZZZ9.
+
+       01 PRODUCT-CONCLUSION-LINE.
+           03                          PIC X(9) VALUE "PRODUCTS:".
+           03                          PIC X(3) VALUE SPACES.
+           03 PRODUCTS-CL              PIC Z9.
+
+       01 ALERT-CONCLUSION-LINE.
+           03                          PIC X(15) VALUE "ALERTS:".
+           03                          PIC X(2) VALUE SPACES.
+           03 ALERTS-CL                PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN-LOGIC.
+           OPEN INPUT ORIGINAL-FILE
+           OPEN OUTPUT OUTPUT-PRINTER-FILE
+           READ ORIGINAL-FILE
+               AT END MOVE "YES" TO EOF-MARKER
+           END-READ
+           PERFORM 2000-READ-ORIGINAL-FILE
+               UNTIL EOF-MARKER = "YES"
+           PERFORM 5000-WRITE-CONCLUSION
+           CLOSE ORIGINAL-FILE
+           CLOSE OUTPUT-PRINTER-FILE
+           STOP RUN.
+
+       2000-READ-ORIGINAL-FILE.
+           ADD 1 TO PRODUCT-COUNTER
+           IF QUANTITY-OR < REORDER-POINT-OR
+               PERFORM 3000-WRITE-ALERT-PAGE
+           END-IF
+           READ ORIGINAL-FILE
+               AT END MOVE "YES" TO EOF-MARKER
+           END-READ.
+
+       3000-WRITE-ALERT-PAGE.
+           ADD 1 TO ALERT-COUNTER
+           MOVE ALERT-HEADING-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING PAGE
+           MOVE STORE-NUMBER-OR TO STORE-NUMBER-AL
+           MOVE DEPARTMENT-NUMBER-OR TO DEPARTMENT-NUMBER-AL
+           MOVE ALERT-DETAIL-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES
+           MOVE PRODUCT-CODE-OR TO PRODUCT-CODE-AL
+           MOVE DESCRIPTION-OR TO DESCRIPTION-AL
+           MOVE ALERT-PRODUCT-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES
+           MOVE QUANTITY-OR TO QUANTITY-AL
+           MOVE REORDER-POINT-OR TO THRESHOLD-AL
+           MOVE ALERT-QUANTITY-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES.
+
+       5000-WRITE-CONCLUSION.
+           MOVE PRODUCT-COUNTER TO PRODUCTS-CL
+           MOVE PRODUCT-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING PAGE
+           MOVE ALERT-COUNTER TO ALERTS-CL
+           MOVE ALERT-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES
+           PERFORM 6000-WRITE-EXCEPTION-DIGEST.
+
+       6000-WRITE-EXCEPTION-DIGEST.
+           IF ALERT-COUNTER > ZERO
+               MOVE "PRG15" TO Excdig-Program
+               MOVE "Reorder point alerts" TO Excdig-Description
+               MOVE ALERT-COUNTER TO Excdig-Count
+               OPEN EXTEND Exception-File
+               WRITE Exception-Digest-Record
+               CLOSE Exception-File
+           END-IF.
