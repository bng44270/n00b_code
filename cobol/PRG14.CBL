@@ -2,7 +2,6 @@
        program-id.  prg14.
        author.  Andy Carlson.
 
-
        environment division.
        input-output section.
        file-control.
@@ -11,7 +10,273 @@
                   access is random
                   record key is ss-num-dr.
 
+      *    Shared with PRG12B/PRG13 - blocks this delete/maintenance
+      *    session while a posting run is active against the same
+      *    indexed file.
+           select optional Lock-File assign to disk
+                  "pg10idx.lok"
+                  organization is line sequential.
+
        data division.
        file section.
        fd Indexed-File.
        copy dr14.
+
+       fd Lock-File.
+       copy lockctl.
+
+       working-storage section.
+       copy gencode.
+       01 string-date            pic x(30).
+       01 screen-record.
+           03 ss-num             pic x(9).
+           03 first-name         pic x(15).
+           03 last-name          pic x(15).
+           03 dependants         pic xx.
+           03 status-code        pic x.
+           03 store-number       pic xx.
+           03 dept-number        pic xx.
+           03 ytd-total          pic $(8)9.99.
+           03 period-total       pic $(8)9.99.
+           03 ytd-commission     pic $(8)9.99.
+           03 period-commission  pic $(8)9.99.
+           03 hire-date          pic x(10).
+           03 term-date          pic x(10).
+           03 ytd-deduction      pic $(6)9.99.
+           03 period-deduction   pic $(6)9.99.
+
+       01 delete-response        pic x.
+       01 update-response        pic x.
+       01 update-first-name      pic x(15).
+       01 update-last-name       pic x(15).
+       01 update-dependants      pic xx.
+       01 update-status-code     pic x.
+       01 update-store-number    pic xx.
+       01 update-dept-number     pic xx.
+
+      *    Set when PRG12B has a posting run active, so this screen
+      *    refuses to open pg10idx.dat until it clears.
+       01 lock-blocked-switch    pic x value "N".
+           88 lock-blocked       value "Y".
+
+       procedure division.
+       1000-Main-Logic.
+      *    Date Making Lines
+           accept date-accept-record from date
+           accept time-accept-record from time
+           accept day-number from day-of-week
+           move corresponding time-accept-record to time-report-record
+           string Days-Of-Week (Day-number) delimited by space
+                  ", " delimited by size
+                  Month-List (mm of date-accept-record)
+                    delimited by space
+                  " " delimited by size
+                  dd of date-accept-record delimited by size
+                  ", 20" delimited by size
+                  yy of date-accept-record delimited by size
+                  into String-Date
+
+           perform 0600-Check-Lock
+           if lock-blocked
+               display spaces at 0101 erase eos
+               display "Database In Use By Posting Run" at 1210
+               display "Press <Enter> to Continue" at 1440
+               stop spaces
+           else
+               perform 0650-Set-Inquiry-Lock
+               open i-o Indexed-File
+               perform 1500-Search-Data
+                   until ss-num-dr = "X"
+               close Indexed-File
+               perform 0680-Clear-Inquiry-Lock
+           end-if
+           stop run.
+
+      *    Refuses to open the database while PRG12B has a posting
+      *    run under way.
+       0600-Check-Lock.
+           move "N" to lock-blocked-switch
+           open input Lock-File
+           read Lock-File
+               at end initialize Lock-Record
+               not at end
+                   if Batch-Is-Active
+                       move "Y" to lock-blocked-switch
+                   end-if
+           end-read
+           close Lock-File.
+
+      *    Marks the shared lock record so a posting run won't start
+      *    while this session has the file open.
+       0650-Set-Inquiry-Lock.
+           open input Lock-File
+           read Lock-File
+               at end initialize Lock-Record
+           end-read
+           close Lock-File
+           move space to Lock-Batch-Active
+           add 1 to Lock-Inquiry-Count
+           open output Lock-File
+           write Lock-Record
+           close Lock-File.
+
+       0680-Clear-Inquiry-Lock.
+           open input Lock-File
+           read Lock-File
+               at end initialize Lock-Record
+           end-read
+           close Lock-File
+           move space to Lock-Batch-Active
+           if Lock-Inquiry-Count > zero
+               subtract 1 from Lock-Inquiry-Count
+           end-if
+           open output Lock-File
+           write Lock-Record
+           close Lock-File.
+
+       1500-Search-Data.
+           display spaces at 0101 erase eos
+           display string-date at 0110
+           display time-report-record at 0140
+           display "car3872's Delete/Maintenance Screen" at 0220
+           display "Please Enter SS#" at 0323
+           display "Type <x> to quit" at 2520
+           accept ss-num-dr at 0340
+           read Indexed-File
+               invalid key
+                 call "CBL_TOUPPER" using ss-num-dr
+                             by value length of ss-num-dr
+                 if ss-num-dr not = "X"
+                   display spaces at 0401 erase eos
+                   display "Invalid Record" at 2420
+                   display "Press <Enter> to Continue" at 2440
+                   stop spaces
+                   display spaces at 0101 erase eos
+                   initialize disk-record-dr
+                 end-if
+               not invalid key
+                   perform 1600-Display-Record
+                   display "Delete this record? (Y/N)" at 2340
+                   accept delete-response at 2367
+                   call "CBL_TOUPPER" using delete-response
+                               by value length of delete-response
+                   if delete-response = "Y"
+                       perform 1700-Delete-Record
+                   else
+                       perform 1800-Maybe-Update
+                   end-if
+                   display spaces at 0101 erase eos
+                   initialize disk-record-dr
+           end-read.
+
+       1600-Display-Record.
+           display spaces at 0401 erase eos
+           move ss-num-dr            to ss-num of screen-record
+           move first-name-dr        to first-name of screen-record
+           move last-name-dr         to last-name of screen-record
+           move dependants-dr        to dependants of screen-record
+           move status-code-dr       to status-code of screen-record
+           move store-number-dr      to store-number of screen-record
+           move dept-number-dr       to dept-number of screen-record
+           move period-total-dr      to period-total of screen-record
+           move ytd-total-dr         to ytd-total of screen-record
+           move period-commission-dr
+                                 to period-commission of screen-record
+           move ytd-commission-dr    to ytd-commission of screen-record
+           move hire-date-dr         to hire-date of screen-record
+           move term-date-dr         to term-date of screen-record
+           move period-deduction-dr
+                                 to period-deduction of screen-record
+           move ytd-deduction-dr     to ytd-deduction of screen-record
+           display "First Name" at 0504
+           display first-name of screen-record at 0516
+           display "Last Name" at 0540
+           display last-name of screen-record at 0551
+           display "Dependants" at 0704
+           display dependants of screen-record at 0716
+           display "Status" at 0740
+           display status-code of screen-record at 0751
+           display "Store #" at 0804
+           display store-number of screen-record at 0816
+           display "Dept #" at 0824
+           display dept-number of screen-record at 0836
+           display "Hire Date" at 0604
+           display hire-date of screen-record at 0614
+           display "Term Date" at 0640
+           display term-date of screen-record at 0650
+           display "Period Records:" at 0910
+           display "YTD Records:" at 0930
+           display "Sales" at 1102
+           display "Commis'n" at 1302
+           display period-total of screen-record at 1115
+           display ytd-total of screen-record at 1135
+           display period-commission of screen-record at 1315
+           display ytd-commission of screen-record at 1335
+           display "Deduc'n" at 1502
+           display period-deduction of screen-record at 1515
+           display ytd-deduction of screen-record at 1535.
+
+       1700-Delete-Record.
+           delete Indexed-File record
+             invalid key
+               display spaces at 0401 erase eos
+               display "Delete Failed" at 2420
+             not invalid key
+               display spaces at 0401 erase eos
+               display "Record Deleted!" at 2420
+           end-delete
+           display "Press <Enter> to continue" at 2440
+           stop spaces.
+
+      *    Optional field maintenance for a record the user chose not
+      *    to delete - a blank response leaves the existing value
+      *    alone, matching the pattern used on PRG13's inquiry screen.
+       1800-Maybe-Update.
+           display "Update this record? (Y/N)" at 2340
+           accept update-response at 2367
+           call "CBL_TOUPPER" using update-response
+                       by value length of update-response
+           if update-response = "Y"
+               move spaces to update-first-name update-last-name
+               move spaces to update-dependants update-status-code
+               move spaces to update-store-number update-dept-number
+               display spaces at 0401 erase eos
+               display "Blank leaves the current value in place" at
+                        0501
+               display "First Name" at 0704
+               accept update-first-name at 0716
+               display "Last Name" at 0904
+               accept update-last-name at 0916
+               display "Dependants" at 1104
+               accept update-dependants at 1116
+               display "Status Code" at 1304
+               accept update-status-code at 1317
+               display "Store #" at 1504
+               accept update-store-number at 1516
+               display "Dept #" at 1704
+               accept update-dept-number at 1716
+               if update-first-name not = spaces
+                   move update-first-name to first-name-dr
+               end-if
+               if update-last-name not = spaces
+                   move update-last-name to last-name-dr
+               end-if
+               if update-dependants not = spaces
+                   move update-dependants to dependants-dr
+               end-if
+               if update-status-code not = spaces
+                   move update-status-code to status-code-dr
+               end-if
+               if update-store-number not = spaces
+                   move update-store-number to store-number-dr
+               end-if
+               if update-dept-number not = spaces
+                   move update-dept-number to dept-number-dr
+               end-if
+               rewrite disk-record-dr
+               end-rewrite
+               display spaces at 0401 erase eos
+               display "Record Updated!" at 2420
+               display "Press <Enter> to continue" at 2440
+               stop spaces
+           end-if.
