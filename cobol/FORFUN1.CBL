@@ -39,6 +39,16 @@
            03 do-again                 pic x(3) value space.
                88 Stop-Loop            value "NO".
            03 loop-counter             pic 999 value 1.
+      *    Records that didn't fit once the 250-row table filled up
+           03 excess-record-counter    pic 9(4) value zero.
+           03 excess-display           pic z(4)9.
+      *    Lookup by product code or description, in place of index
+           03 search-mode              pic x value "I".
+           03 search-code              pic x(10).
+           03 search-desc              pic x(20).
+           03 search-position          pic 9(3).
+           03 search-found-switch      pic x value "N".
+               88 search-found         value "Y".
 
        01 Printer-Record.
            03 printer-data pic x(70) occurs 20 times.
@@ -80,14 +90,24 @@
              at end
                move "YES" to eof-flag
              not at end
-               move corresponding original-record
-                   to main-table-data (table-index)
-               move table-index to table-count (table-index)
-               compute table-index = table-index + 1
+               if table-index > 250
+                 add 1 to excess-record-counter
+               else
+                 move corresponding original-record
+                     to main-table-data (table-index)
+                 move table-index to table-count (table-index)
+                 compute table-index = table-index + 1
+               end-if
            end-read
          end-perform
          close original-file
 
+         if excess-record-counter > zero
+           move excess-record-counter to excess-display
+           display "WARNING: table holds only 250 rows; "
+                   excess-display " record(s) were not loaded."
+         end-if
+
          open output data-file
          write data-record from heading-line after advancing page
          perform varying loop-counter from 1 by 1
@@ -97,20 +117,49 @@
          end-perform
          close data-file
 
-
+         open output output-printer-file
+         write output-printer-record from HEADING-LINE after
+                       advancing 2 line
 
          perform until Stop-Loop
            move table-index to report-index
            display "There are " report-index " records available."
-           display "Enter the record to view"
-           accept view-index
-           open output output-printer-file
-           write output-printer-record from HEADING-LINE after
-                         advancing 2 line
-
-           write output-printer-record from Main-Table-Data (view-index)
-                       after advancing 1 line
-           close output-printer-file
+           display "(I)ndex, (P)roduct code, (D)escrip., or (A)ll?"
+           accept search-mode
+
+           if search-mode = "A" or search-mode = "a"
+             perform 2300-Print-All
+           else
+             if search-mode = "P" or search-mode = "p"
+               display "Enter the product code to find"
+               accept search-code
+               perform 2100-Find-By-Code
+             else
+               if search-mode = "D" or search-mode = "d"
+                 display "Enter the description to find"
+                 accept search-desc
+                 perform 2200-Find-By-Description
+               else
+                 display "Enter the record to view"
+                 accept view-index
+                 if view-index < 1 or view-index >= table-index
+                   move "N" to search-found-switch
+                 else
+                   move view-index to search-position
+                   move "Y" to search-found-switch
+                 end-if
+               end-if
+             end-if
+
+             if search-found
+               write output-printer-record
+                           from Main-Table-Data (search-position)
+                           after advancing 1 line
+             else
+               display "No matching record found."
+             end-if
+           end-if
+
            display spaces
            display spaces
            display "Do You Wish to Search Again? (Y/N)"
@@ -119,4 +168,43 @@
              move 'NO' to do-again
            end-if
          end-perform
+         close output-printer-file
          stop run.
+
+       2300-Print-All.
+         perform 2310-Print-All-Entry
+             varying loop-counter from 1 by 1
+             until loop-counter = table-index.
+
+       2310-Print-All-Entry.
+         write output-printer-record
+                     from Main-Table-Data (loop-counter)
+                     after advancing 1 line.
+
+       2100-Find-By-Code.
+         move "N" to search-found-switch
+         perform 2110-Check-Code-Entry
+             varying loop-counter from 1 by 1
+             until loop-counter = table-index
+                or search-found.
+
+       2110-Check-Code-Entry.
+         if search-code =
+                 product-code in Main-Table-Data (loop-counter)
+           move "Y" to search-found-switch
+           move loop-counter to search-position
+         end-if.
+
+       2200-Find-By-Description.
+         move "N" to search-found-switch
+         perform 2210-Check-Description-Entry
+             varying loop-counter from 1 by 1
+             until loop-counter = table-index
+                or search-found.
+
+       2210-Check-Description-Entry.
+         if search-desc =
+                 description in Main-Table-Data (loop-counter)
+           move "Y" to search-found-switch
+           move loop-counter to search-position
+         end-if.
