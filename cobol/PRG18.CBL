@@ -0,0 +1,158 @@
+       identification division.
+       program-id.  prg18.
+       author.  Andy Carlson.
+
+       environment division.
+       input-output section.
+       file-control.
+      *    Run once at the close of each pay period.  Every record's
+      *    period figures are rolled into Y-T-D and reset to zero so
+      *    PRG12B starts the next period from scratch.
+           select Indexed-File assign to disk "pg10idx.dat"
+                  organization is indexed
+                  access is sequential
+                  record key is ss-num of disk-record.
+
+           select Output-File assign to 'con:'.
+
+       data division.
+       file section.
+       fd Indexed-File.
+       copy diskrec.
+
+       fd Output-File
+          report is output-report.
+
+       working-storage section.
+       copy gencode.
+
+       01 string-date          pic x(30).
+       01 total-count          pic 99 value zero.
+       01 eof-flag             pic xxx value space.
+           88 end-of-file      value 'YES'.
+
+       01 Old-Period-Total       pic 9(7)v99.
+       01 Old-Period-Commission  pic 9(7)v99.
+
+      *    Flat benefit deduction charged per dependent at the close
+      *    of every pay period.
+       01 Benefit-Rate-Per-Dependent pic 9(3)v99 value 15.00.
+       01 Dependants-Numeric         pic 99.
+       01 Deduction-Amount           pic 9(5)v99.
+
+       report section.
+       rd output-report
+          page limit is 60 lines
+          first detail  5
+          last  detail  55.
+       01 header-line type is page heading.
+           03 line 1.
+               05 column 20            pic x(23)
+                           value "Period-Close Rollover".
+           03 line plus 1.
+               05 column 1             pic x(30) source string-date.
+               05 column 40            pic x(8) source
+                                               time-report-record.
+               05 column 50            pic x(5) value "Page ".
+               05 column 56            pic 99 source page-counter.
+           03 line plus 1.
+               05 column 5             pic x(9) value "SS #".
+               05 column 16            pic x(10) value "First Name".
+               05 column 31            pic x(9) value "Last Name".
+               05 column 46            pic x(12) value "Period".
+               05 column 63            pic x(12) value "New Y-T-D".
+
+       01 detail-info type is detail line plus 1.
+           03 line plus 1.
+               05 column 3             pic x(9)    source ss-num of
+                                                   disk-record.
+               05 column 14            pic x(15)   source first-name of
+                                                   disk-record.
+               05 column 31            pic x(15)   source last-name of
+                                                   disk-record.
+           03 line plus 1.
+               05 column 31            pic x(8) value "Sales".
+               05 column 46            pic $$$,$$$,$$9.99
+                           source Old-Period-Total.
+               05 column 63            pic $$$,$$$,$$9.99
+                           source ytd-total of disk-record.
+           03 line plus 1.
+               05 column 31            pic x(11) value "Commission".
+               05 column 46            pic $$$,$$$,$$9.99
+                           source Old-Period-Commission.
+               05 column 63            pic $$$,$$$,$$9.99
+                           source ytd-commission of disk-record.
+           03 line plus 1.
+               05 column 31            pic x(11) value "Deduction".
+               05 column 46            pic $$$,$$$,$$9.99
+                           source period-deduction of disk-record.
+               05 column 63            pic $$$,$$$,$$9.99
+                           source ytd-deduction of disk-record.
+
+       01 conclusion-line type is control footing final.
+           03 line plus 2.
+               05 column 10        pic x(16) value "Records Rolled: ".
+               05 column 27            pic z9 source total-count.
+
+       procedure division.
+       1000-Main-Logic.
+      *    Date Making Lines
+           accept date-accept-record from date
+           accept time-accept-record from time
+           accept day-number from day-of-week
+           move corresponding time-accept-record to time-report-record
+           string Days-Of-Week (Day-number) delimited by space
+                  ", " delimited by size
+                  Month-List (mm of date-accept-record)
+                    delimited by space
+                  " " delimited by size
+                  dd of date-accept-record delimited by zeros
+                  ", 20" delimited by size
+                  yy of date-accept-record delimited by size
+                  into String-Date
+
+           open i-o Indexed-File
+           open output Output-File
+           initiate output-report
+           read Indexed-File
+               at end move "YES" to eof-flag
+           end-read
+           perform 2000-Close-Period until end-of-file
+           terminate output-report
+           close Indexed-File
+           close Output-File
+           stop run.
+
+       2000-Close-Period.
+           move period-total of disk-record to Old-Period-Total
+           move period-commission of disk-record
+               to Old-Period-Commission
+           move dependants of disk-record to Dependants-Numeric
+           compute Deduction-Amount rounded =
+               Dependants-Numeric * Benefit-Rate-Per-Dependent
+      *    Deduction comes out of the period's sales before the
+      *    balance rolls to Y-T-D, so it's a real reduction in pay
+      *    and not just a number printed alongside it.  Guarded
+      *    against the unsigned period-total going negative for a
+      *    dependent-heavy, low/no-sales period.
+           if Deduction-Amount > period-total of disk-record
+               move period-total of disk-record to Deduction-Amount
+               move zero to period-total of disk-record
+           else
+               subtract Deduction-Amount
+                   from period-total of disk-record
+           end-if
+           add period-total of disk-record to ytd-total of disk-record
+           add period-commission of disk-record
+               to ytd-commission of disk-record
+           move Deduction-Amount to period-deduction of disk-record
+           add Deduction-Amount to ytd-deduction of disk-record
+           move zero to period-total of disk-record
+           move zero to period-commission of disk-record
+           rewrite disk-record
+           end-rewrite
+           generate detail-info
+           add 1 to total-count
+           read Indexed-File
+               at end move "YES" to eof-flag
+           end-read.
