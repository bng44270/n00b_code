@@ -11,6 +11,9 @@
            select Valid-Tran-File assign to disk "valid-tran.dat"
                   organization is line sequential.
 
+           select Batch-Control-File assign to disk "valid-tran.ctl"
+                  organization is line sequential.
+
            select Output-File assign to "con:".
 
        data division.
@@ -23,19 +26,36 @@
            03 last-name        pic x(15).
            03 dependants       pic xx.
            03 status-code      pic x.
+           03 store-number     pic xx.
+           03 dept-number      pic xx.
            03 sales-increase   pic x(8).
+      *    Which PRG08.DAT product a 'P' post's sale came from, blank
+      *    on every other action.
+           03 product-code     pic x(10).
 
 
        fd LNS-Tran-File.
        01 LNS-Tran-Record.
            03 ss-num           pic x(9).
            03 action           pic x.
-               88 valid-tran   value 'A' 'D' 'P' 'C'.
+      *        A-Add  D-Delete  P-Post sales  C-Change
+      *        T-Terminate  R-Reactivate (rehire)
+      *        S-Status-only change (no field edits, status-code
+      *        only - e.g. put an employee on/off leave)
+               88 valid-tran   value 'A' 'D' 'P' 'C' 'T' 'R' 'S'.
            03 first-name       pic x(15).
            03 last-name        pic x(15).
            03 dependants       pic xx.
            03 status-code      pic x.
+           03 store-number     pic xx.
+           03 dept-number      pic xx.
            03 sales-increase   pic x(8).
+           03 sales-increase-num redefines sales-increase
+                                pic 9(6)v99.
+           03 product-code     pic x(10).
+
+       fd Batch-Control-File.
+       copy batchctl.
 
        fd Output-File
           report is Output-Report.
@@ -43,19 +63,49 @@
        working-storage section.
        copy gencode.
        01 string-date          pic x(30).
-       01 comments             pic x(14).
+       01 accum-sales-total    pic 9(9)v99 value zero.
+       01 comments             pic x(20).
+
+      *    Documented reject reason codes, replacing the ad hoc
+      *    comment strings that used to be typed at each rejection
+      *    point below - every reject now carries one of these
+      *    codes, and 2100-Set-Reject-Comments is the single place
+      *    that turns a code into its report text.
+      *        01 - Invalid Action  (action not in valid-tran)
+      *        02 - Add Error       ('A' failed field edits)
+      *        03 - Change Error    ('C' failed field edits)
+      *        04 - Delete Error    ('D' failed field edits)
+      *        05 - Post Error      ('P' failed field edits)
+      *        06 - Terminate Error ('T' failed field edits)
+      *        07 - Reactivate Error('R' failed field edits)
+      *        08 - Status Error    ('S' failed field edits)
+       01 Reject-Reason-Code   pic 99.
+           88 Reason-Invalid-Action    value 01.
+           88 Reason-Add-Error         value 02.
+           88 Reason-Change-Error      value 03.
+           88 Reason-Delete-Error      value 04.
+           88 Reason-Post-Error        value 05.
+           88 Reason-Terminate-Error   value 06.
+           88 Reason-Reactivate-Error  value 07.
+           88 Reason-Status-Error      value 08.
        01 error-counters.
            03 codes            pic 999.
            03 a-count          pic 999.
            03 d-count          pic 999.
            03 c-count          pic 999.
            03 p-count          pic 999.
+           03 t-count          pic 999.
+           03 r-count          pic 999.
+           03 s-count          pic 999.
            03 total            pic 999.
        01 good-counters.
            03 a-count          pic 999.
            03 d-count          pic 999.
            03 c-count          pic 999.
            03 p-count          pic 999.
+           03 t-count          pic 999.
+           03 r-count          pic 999.
+           03 s-count          pic 999.
            03 total            pic 999.
        01 eof-flag             pic xxx value spaces.
            88 end-of-file      value 'YES'.
@@ -82,6 +132,8 @@
                05 column 42            pic x(9) value 'Last Name'.
                05 column 54            pic x(10) value 'Dependants'.
                05 column 66            pic x(4) value 'Stat'.
+               05 column 71            pic x(2) value 'St'.
+               05 column 74            pic x(2) value 'Dp'.
            03 line plus 1.
                05 column 44            pic x(11)
                            value 'Sales Incr.'.
@@ -103,46 +155,75 @@
                            source dependants of LNS-Tran-Record.
                05 column 68            pic x
                            source status-code of LNS-Tran-Record.
+               05 column 71            pic xx
+                           source store-number of LNS-Tran-Record.
+               05 column 74            pic xx
+                           source dept-number of LNS-Tran-Record.
            03 line plus 1.
                05 column 46            pic x(8)
                            source sales-increase of LNS-Tran-Record.
-               05 column 56            pic x(14)
+               05 column 56            pic x(20)
                            source comments.
        01 conclusion-line type is control footing final.
            03 line plus 1.
                05 column 10            pic x(5) value 'Good:'.
-               05 column 25            pic x(4) value 'Bad:'.
+               05 column 25            pic x(20)
+                           value 'Bad, by Reason Code:'.
            03 line plus 1.
                05 column 11            pic x(6) value 'Adding'.
                05 column 19            pic zz9
                            source a-count of good-counters.
-               05 column 26            pic x(6) value 'Adding'.
-               05 column 35            pic zz9
+               05 column 26            pic x(11) value 'R02 Adding'.
+               05 column 40            pic zz9
                            source a-count of error-counters.
            03 line plus 1.
                05 column 11            pic x(8) value 'Changing'.
                05 column 19            pic zz9
                            source c-count of good-counters.
-               05 column 26            pic x(8) value 'Changing'.
-               05 column 35            pic zz9
+               05 column 26            pic x(13) value 'R03 Changing'.
+               05 column 40            pic zz9
                            source c-count of error-counters.
            03 line plus 1.
                05 column 11            pic x(8) value 'Deleting'.
                05 column 19            pic zz9
                            source d-count of good-counters.
-               05 column 26            pic x(8) value 'Deleting'.
-               05 column 35            pic zz9
+               05 column 26            pic x(13) value 'R04 Deleting'.
+               05 column 40            pic zz9
                            source d-count of error-counters.
            03 line plus 1.
                05 column 11            pic x(7) value 'Posting'.
                05 column 19            pic zz9
                            source p-count of good-counters.
-               05 column 26            pic x(7) value 'Posting'.
-               05 column 35            pic zz9
+               05 column 26            pic x(12) value 'R05 Posting'.
+               05 column 40            pic zz9
                            source p-count of error-counters.
            03 line plus 1.
-               05 column 26            pic x(6) value "Action".
-               05 column 35            pic zz9
+               05 column 11            pic x(11) value 'Terminating'.
+               05 column 19            pic zz9
+                           source t-count of good-counters.
+               05 column 26            pic x(16)
+                           value 'R06 Terminating'.
+               05 column 40            pic zz9
+                           source t-count of error-counters.
+           03 line plus 1.
+               05 column 11            pic x(12) value 'Reactivating'.
+               05 column 19            pic zz9
+                           source r-count of good-counters.
+               05 column 26            pic x(17)
+                           value 'R07 Reactivating'.
+               05 column 40            pic zz9
+                           source r-count of error-counters.
+           03 line plus 1.
+               05 column 11            pic x(6) value 'Status'.
+               05 column 19            pic zz9
+                           source s-count of good-counters.
+               05 column 26            pic x(12) value 'R08 Status'.
+               05 column 40            pic zz9
+                           source s-count of error-counters.
+           03 line plus 1.
+               05 column 26            pic x(15)
+                           value 'R01 Invalid Act'.
+               05 column 40            pic zz9
                            source codes of error-counters.
 
            03 line plus 1.
@@ -150,7 +231,7 @@
                05 column 19            pic zz9
                            source total of good-counters.
                05 column 26            pic x(7) value 'Total'.
-               05 column 35            pic zz9
+               05 column 40            pic zz9
                            source total of error-counters.
 
        procedure division.
@@ -180,15 +261,34 @@
                  Valid-Tran-File
                  Output-File
 
+           perform 8000-Write-Batch-Control
+
            stop run.
 
+      *    Batch control totals for PRG12B to check its applied
+      *    counts against once it posts this batch.
+       8000-Write-Batch-Control.
+           move a-count of good-counters to Batch-A-Count
+           move c-count of good-counters to Batch-C-Count
+           move d-count of good-counters to Batch-D-Count
+           move p-count of good-counters to Batch-P-Count
+           move t-count of good-counters to Batch-T-Count
+           move r-count of good-counters to Batch-R-Count
+           move s-count of good-counters to Batch-S-Count
+           move total   of good-counters to Batch-Total-Count
+           move accum-sales-total        to Batch-Sales-Total
+           open output Batch-Control-File
+           write Batch-Control-Record
+           close Batch-Control-File.
+
        1500-Read-Validate-Write.
            read LNS-Tran-File
              at end move "YES" to eof-flag
              not at end
                initialize valid-tran-record
                if not valid-tran
-                   move "Invalid Action" to comments
+                   move 01 to Reject-Reason-Code
+                   perform 2100-Set-Reject-Comments
                    generate detail-line
                    add 1 to codes of error-counters
                    add 1 to total of error-counters
@@ -198,8 +298,11 @@
                       (first-name of LNS-Tran-Record = spaces) or
                       (last-name of LNS-Tran-Record = spaces) or
                       (dependants of LNS-Tran-Record not numeric) or
-                      (status-code of LNS-Tran-Record not = 'A')
-                        move "Add Error" to comments
+                      (status-code of LNS-Tran-Record not = 'A') or
+                      (store-number of LNS-Tran-Record not numeric) or
+                      (dept-number of LNS-Tran-Record not numeric)
+                        move 02 to Reject-Reason-Code
+                        perform 2100-Set-Reject-Comments
                         generate detail-line
                         add 1 to a-count of error-counters
                         add 1 to total of error-counters
@@ -217,8 +320,13 @@
                       last-name of LNS-Tran-Record = spaces and
                       dependants of LNS-Tran-Record not numeric) or
                       (dependants of LNS-Tran-Record not = spaces and
-                      dependants of LNS-Tran-Record not numeric)
-                        move "Change Error" to comments
+                      dependants of LNS-Tran-Record not numeric) or
+                      (store-number of LNS-Tran-Record not = spaces and
+                      store-number of LNS-Tran-Record not numeric) or
+                      (dept-number of LNS-Tran-Record not = spaces and
+                      dept-number of LNS-Tran-Record not numeric)
+                        move 03 to Reject-Reason-Code
+                        perform 2100-Set-Reject-Comments
                         generate detail-line
                         add 1 to c-count of error-counters
                         add 1 to total of error-counters
@@ -232,7 +340,8 @@
                  else
                  if action of LNS-Tran-Record = 'D'
                    if (ss-num of LNS-Tran-Record not numeric)
-                     move "Delete Error" to comments
+                     move 04 to Reject-Reason-Code
+                     perform 2100-Set-Reject-Comments
                      generate detail-line
                      add 1 to d-count of error-counters
                      add 1 to total of error-counters
@@ -247,7 +356,8 @@
                  if action of LNS-Tran-Record = 'P'
                    if (ss-num of LNS-Tran-Record not numeric) or
                       (sales-increase of LNS-Tran-Record not numeric)
-                        move "Post Error" to comments
+                        move 05 to Reject-Reason-Code
+                        perform 2100-Set-Reject-Comments
                         generate detail-line
                         add 1 to p-count of error-counters
                         add 1 to total of error-counters
@@ -257,6 +367,82 @@
                      write Valid-Tran-Record
                      add 1 to p-count of good-counters
                      add 1 to total of good-counters
+                     add sales-increase-num of LNS-Tran-Record
+                         to accum-sales-total
+                   end-if
+                 else
+                 if action of LNS-Tran-Record = 'T'
+                   if (ss-num of LNS-Tran-Record not numeric)
+                     move 06 to Reject-Reason-Code
+                     perform 2100-Set-Reject-Comments
+                     generate detail-line
+                     add 1 to t-count of error-counters
+                     add 1 to total of error-counters
+                   else
+                     move corresponding LNS-Tran-Record
+                               to Valid-Tran-Record
+                     write Valid-Tran-Record
+                     add 1 to t-count of good-counters
+                     add 1 to total of good-counters
+                   end-if
+                 else
+                 if action of LNS-Tran-Record = 'R'
+                   if (ss-num of LNS-Tran-Record not numeric)
+                     move 07 to Reject-Reason-Code
+                     perform 2100-Set-Reject-Comments
+                     generate detail-line
+                     add 1 to r-count of error-counters
+                     add 1 to total of error-counters
+                   else
+                     move corresponding LNS-Tran-Record
+                               to Valid-Tran-Record
+                     write Valid-Tran-Record
+                     add 1 to r-count of good-counters
+                     add 1 to total of good-counters
                    end-if
+                 else
+                 if action of LNS-Tran-Record = 'S'
+                   if (ss-num of LNS-Tran-Record not numeric) or
+                      (status-code of LNS-Tran-Record = spaces)
+                     move 08 to Reject-Reason-Code
+                     perform 2100-Set-Reject-Comments
+                     generate detail-line
+                     add 1 to s-count of error-counters
+                     add 1 to total of error-counters
+                   else
+                     move corresponding LNS-Tran-Record
+                               to Valid-Tran-Record
+                     write Valid-Tran-Record
+                     add 1 to s-count of good-counters
+                     add 1 to total of good-counters
+                   end-if
+                 end-if
                end-if
            end-read.
+
+      *    Single place that turns a Reject-Reason-Code into the
+      *    comment text shown on the detail line, so the reason
+      *    codes documented above and the report text can't drift
+      *    apart the way the old hand-typed strings could.
+       2100-Set-Reject-Comments.
+           evaluate true
+               when Reason-Invalid-Action
+                   move spaces to comments
+                   string "R01 Invalid Act:" delimited by size
+                          action of LNS-Tran-Record delimited by size
+                          into comments
+               when Reason-Add-Error
+                   move "R02 Add Error" to comments
+               when Reason-Change-Error
+                   move "R03 Change Error" to comments
+               when Reason-Delete-Error
+                   move "R04 Delete Error" to comments
+               when Reason-Post-Error
+                   move "R05 Post Error" to comments
+               when Reason-Terminate-Error
+                   move "R06 Terminate Error" to comments
+               when Reason-Reactivate-Error
+                   move "R07 Reactivate Error" to comments
+               when Reason-Status-Error
+                   move "R08 Status Error" to comments
+           end-evaluate.
