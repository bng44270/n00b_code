@@ -12,6 +12,16 @@
 
            select Output-File assign to 'con:'.
 
+      *    New-hire extract, replacing the old fixed 28-row table
+           select Employee-Input-File assign to disk "PRG10.DAT"
+                  organization is line sequential.
+
+      *    Entries that fail validation or the indexed write are kept
+      *    here instead of just being noted on the printed report, so
+      *    they can be corrected and resubmitted through PRG10.DAT.
+           select Reject-File assign to disk "PRG10.REJ"
+                  organization is line sequential.
+
        data division.
        file section.
        fd Indexed-File.
@@ -20,29 +30,89 @@
        fd Output-File
           report is output-report.
 
+       fd Employee-Input-File.
+       01 Employee-Input-Record.
+           03 ss-num          pic x(9).
+           03 first-name      pic x(15).
+           03 last-name       pic x(15).
+           03 dependants      pic x(2).
+           03 status-code     pic x.
+           03 store-number    pic xx.
+           03 dept-number     pic xx.
+
+       fd Reject-File.
+       01 Reject-Record.
+           03 ss-num-rj          pic x(9).
+           03 first-name-rj      pic x(15).
+           03 last-name-rj       pic x(15).
+           03 dependants-rj      pic x(2).
+           03 status-code-rj     pic x.
+           03 store-number-rj    pic xx.
+           03 dept-number-rj     pic xx.
+           03                    pic x value space.
+           03 reason-rj          pic x(11).
+      *    Already-posted master row under the same SS#, shown side
+      *    by side with the rejected incoming row above it - filled
+      *    in only when reason-rj is "Dup SS#", spaces otherwise.
+           03                    pic x value space.
+           03 existing-record-rj.
+               05 existing-first-name-rj  pic x(15).
+               05 existing-last-name-rj   pic x(15).
+               05 existing-dependants-rj  pic x(2).
+               05 existing-status-rj      pic x.
+               05 existing-store-rj       pic xx.
+               05 existing-dept-rj        pic xx.
+
        working-storage section.
        copy gencode.
-       copy nametab.
-       01 redefines name-table.
-           03 names-table occurs 28 times.
-               05 ss-num         pic x(9).
-               05 first-name     pic x(15).
-               05 last-name      pic x(15).
-               05 dependants     pic x(2).
-               05 status-code    pic x.
-               05                pic x(8).
 
-
-      *Index
-       01 i                    pic 99.
+       01 eof-flag             pic x(3) value spaces.
+           88 end-of-file      value "YES".
 
        01 Other-Info.
            03 comments             pic x(11).
-       01 error-count          pic 99 value zero.
-       01 good-count           pic 99 value zero.
-       01 total-count          pic 99 value zero.
+       01 error-count          pic 9(4) value zero.
+       01 good-count           pic 9(4) value zero.
+       01 total-count          pic 9(4) value zero.
        01 string-date          pic x(30).
 
+      *    Run date, formatted for disk-record's hire-date field.
+       01 Run-Date-Formatted.
+           03 rdf-mm            pic 99.
+           03                   pic x value "/".
+           03 rdf-dd            pic 99.
+           03                   pic x value "/".
+           03                   pic xx value "20".
+           03 rdf-yy            pic 99.
+
+      *    SS#s already posted to Indexed-File this run, so a second
+      *    input record for the same employee is caught and reported
+      *    instead of silently overwriting the first one on the master.
+      *    Raised from the original 28-entry table this replaced - a
+      *    run that posts more than Seen-SS-Max employees can no
+      *    longer be duplicate-checked past that point, so those
+      *    entries are rejected and counted instead of being posted
+      *    unchecked or overrunning the table.
+      *    Carries the whole posted row, not just the SS#, so a
+      *    later duplicate can be reported side by side with the
+      *    master row it collided with instead of just its key.
+       01 Seen-SS-Table.
+           03 Seen-SS-Entry occurs 5000 times.
+               05 Seen-SS-Num          pic x(9).
+               05 Seen-First-Name      pic x(15).
+               05 Seen-Last-Name       pic x(15).
+               05 Seen-Dependants      pic x(2).
+               05 Seen-Status-Code     pic x.
+               05 Seen-Store-Number    pic xx.
+               05 Seen-Dept-Number     pic xx.
+       01 Seen-SS-Max          pic 9(4) value 5000.
+       01 Seen-SS-Count        pic 9(4) value zero.
+       01 Seen-SS-Index        pic 9(4).
+       01 Matched-SS-Index     pic 9(4).
+       01 Duplicate-SS-Switch  pic x value "N".
+           88 Duplicate-SS-Found value "Y".
+       01 Table-Overflow-Count pic 9(4) value zero.
+
        report section.
        rd output-report
           page limit is 60 lines
@@ -64,35 +134,45 @@
                05 column 46            pic x(10) value "Dep.".
                05 column 52            pic x(6) value "Stat".
                05 column 56            pic x(7) value " Errors".
+               05 column 64            pic xx value "St".
+               05 column 67            pic xx value "Dp".
            03 line plus 1.
                05 column 1             pic x(20) value spaces.
        01 detail-info type is detail line plus 1.
            03 line plus 1.
                05 column 3             pic x(9)    source ss-num of
-                                                   names-table (i).
+                                          Employee-Input-Record.
                05 column 14            pic x(15)   source first-name of
-                                                   names-table (i).
+                                          Employee-Input-Record.
                05 column 31            pic x(15)   source last-name of
-                                                   names-table (i).
+                                          Employee-Input-Record.
                05 column 46            pic xx      source dependants of
-                                                   names-table (i).
+                                          Employee-Input-Record.
                05 column 52            pic x       source status-code of
-                                                   names-table (i).
+                                          Employee-Input-Record.
                05 column 56            pic x(11)   source comments of
                                                    other-info.
+               05 column 64            pic xx      source store-number
+                                          of Employee-Input-Record.
+               05 column 67            pic xx      source dept-number
+                                          of Employee-Input-Record.
 
        01 conclusion-line type is control footing final.
            03 line plus 2.
                05 column 10            pic x(10) value "Records:".
            03 line plus 1.
                05 column 15            pic x(5) value "Total".
-               05 column 25            pic z9 source total-count.
+               05 column 25            pic zzz9 source total-count.
            03 line plus 1.
                05 column 15            pic x(5) value "Good".
-               05 column 25            pic z9 source good-count.
+               05 column 25            pic zzz9 source good-count.
            03 line plus 1.
                05 column 15            pic x(3) value "Bad".
-               05 column 25            pic z9 source error-count.
+               05 column 25            pic zzz9 source error-count.
+           03 line plus 1.
+               05 column 15            pic x(6) value "Ovflow".
+               05 column 25            pic zzz9 source
+                                          Table-Overflow-Count.
 
 
        procedure division.
@@ -111,39 +191,149 @@
                   ", 20" delimited by size
                   yy of date-accept-record delimited by size
                   into String-Date
+           move mm of date-accept-record to rdf-mm
+           move dd of date-accept-record to rdf-dd
+           move yy of date-accept-record to rdf-yy
 
            open output Indexed-File
+           open input Employee-Input-File
            open output Output-File
+           open extend Reject-File
            initiate output-report
-           perform 2000-Write-Table varying i
-               from 1 by 1 until i > 28
-                terminate output-report
+           read Employee-Input-File
+               at end move "YES" to eof-flag
+           end-read
+           perform 2000-Write-Table until end-of-file
+           terminate output-report
            close Output-File
+           close Employee-Input-File
            close Indexed-File
+           close Reject-File
            stop run.
 
        2000-Write-Table.
-           if (ss-num of names-table (i) not numeric)
-              or (first-name of names-table (i) = spaces)
-              or (last-name of names-table (i) = spaces)
-              or (dependants of names-table (i) not numeric)
-              or (status-code of names-table (i) not = "A")
+           if (ss-num of Employee-Input-Record not numeric)
+              or (first-name of Employee-Input-Record = spaces)
+              or (last-name of Employee-Input-Record = spaces)
+              or (dependants of Employee-Input-Record not numeric)
+              or (status-code of Employee-Input-Record not = "A")
+              or (store-number of Employee-Input-Record not numeric)
+              or (dept-number of Employee-Input-Record not numeric)
                 move "Entry Error" to comments of other-info
                 generate detail-info
+                perform 2100-Write-Reject
                 add 1 to error-count
                 add 1 to total-count
               else
-                initialize disk-record
-                move corresponding names-table (i) to disk-record
-                write disk-record
-                  invalid key
-                    move "Invalid Key" to comments of other-info
+                perform 2060-Check-Duplicate-SS
+                if Duplicate-SS-Found
+                    move "Dup SS#" to comments of other-info
                     generate detail-info
+                    perform 2110-Write-Duplicate-Reject
                     add 1 to error-count
-                  not invalid key
-                    move "None" to comments of other-info
-                    generate detail-info
-                    add 1 to good-count
-                end-write
+                else
+                    perform 2080-Post-To-Master
+                end-if
                 add 1 to total-count
-            end-if.
+            end-if
+            read Employee-Input-File
+                at end move "YES" to eof-flag
+            end-read.
+
+       2080-Post-To-Master.
+           if Seen-SS-Count >= Seen-SS-Max
+               move "Table Full" to comments of other-info
+               generate detail-info
+               perform 2100-Write-Reject
+               add 1 to Table-Overflow-Count
+           else
+               add 1 to Seen-SS-Count
+               move ss-num of Employee-Input-Record
+                   to Seen-SS-Num (Seen-SS-Count)
+               move first-name of Employee-Input-Record
+                   to Seen-First-Name (Seen-SS-Count)
+               move last-name of Employee-Input-Record
+                   to Seen-Last-Name (Seen-SS-Count)
+               move dependants of Employee-Input-Record
+                   to Seen-Dependants (Seen-SS-Count)
+               move status-code of Employee-Input-Record
+                   to Seen-Status-Code (Seen-SS-Count)
+               move store-number of Employee-Input-Record
+                   to Seen-Store-Number (Seen-SS-Count)
+               move dept-number of Employee-Input-Record
+                   to Seen-Dept-Number (Seen-SS-Count)
+               initialize disk-record
+               move corresponding Employee-Input-Record to disk-record
+               move Run-Date-Formatted to hire-date of disk-record
+               write disk-record
+                 invalid key
+                   move "Invalid Key" to comments of other-info
+                   generate detail-info
+                   perform 2100-Write-Reject
+                   add 1 to error-count
+                 not invalid key
+                   move "None" to comments of other-info
+                   generate detail-info
+                   add 1 to good-count
+               end-write
+           end-if.
+
+       2060-Check-Duplicate-SS.
+           move "N" to Duplicate-SS-Switch
+           perform 2070-Compare-Seen-Entry
+               varying Seen-SS-Index from 1 by 1
+               until Seen-SS-Index > Seen-SS-Count
+                  or Duplicate-SS-Found.
+
+      *    Captures the matching subscript before raising
+      *    Duplicate-SS-Found, since the varying index below is
+      *    incremented once more before the perform-until test sees
+      *    the flag and stops - Seen-SS-Index itself is one past the
+      *    match by the time the loop exits.
+       2070-Compare-Seen-Entry.
+           if ss-num of Employee-Input-Record
+                   = Seen-SS-Num (Seen-SS-Index)
+               move Seen-SS-Index to Matched-SS-Index
+               move "Y" to Duplicate-SS-Switch
+           end-if.
+
+       2100-Write-Reject.
+           move ss-num of Employee-Input-Record to ss-num-rj
+           move first-name of Employee-Input-Record to first-name-rj
+           move last-name of Employee-Input-Record to last-name-rj
+           move dependants of Employee-Input-Record to dependants-rj
+           move status-code of Employee-Input-Record to status-code-rj
+           move store-number of Employee-Input-Record
+               to store-number-rj
+           move dept-number of Employee-Input-Record to dept-number-rj
+           move comments of other-info to reason-rj
+           move spaces to existing-record-rj
+           write Reject-Record.
+
+      *    Same as 2100-Write-Reject, but alongside the rejected
+      *    incoming row it also carries the already-posted master
+      *    row it collided with, so the two can be reviewed side by
+      *    side instead of just by SS# alone.
+       2110-Write-Duplicate-Reject.
+           move ss-num of Employee-Input-Record to ss-num-rj
+           move first-name of Employee-Input-Record to first-name-rj
+           move last-name of Employee-Input-Record to last-name-rj
+           move dependants of Employee-Input-Record to dependants-rj
+           move status-code of Employee-Input-Record to status-code-rj
+           move store-number of Employee-Input-Record
+               to store-number-rj
+           move dept-number of Employee-Input-Record to dept-number-rj
+           move comments of other-info to reason-rj
+           move Seen-First-Name (Matched-SS-Index)
+               to existing-first-name-rj
+           move Seen-Last-Name (Matched-SS-Index)
+               to existing-last-name-rj
+           move Seen-Dependants (Matched-SS-Index)
+               to existing-dependants-rj
+           move Seen-Status-Code (Matched-SS-Index)
+               to existing-status-rj
+           move Seen-Store-Number (Matched-SS-Index)
+               to existing-store-rj
+           move Seen-Dept-Number (Matched-SS-Index)
+               to existing-dept-rj
+           write Reject-Record.
