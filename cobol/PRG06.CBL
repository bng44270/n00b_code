@@ -8,6 +8,19 @@
            SELECT ORIGINAL-FILE ASSIGN TO "PRG06.DAT"
                                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-PRINTER-FILE ASSIGN TO PRINTER "LPT1:".
+      *    Combined nightly exception digest, shared across reports
+           SELECT Exception-File ASSIGN TO "u:\cobol\PRG08.EXC"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Carries the grand total forward from run to run so the
+      *    report can show a rolling year-to-date figure; absent on
+      *    this year's first run, so OPTIONAL.
+           SELECT OPTIONAL YTD-FILE ASSIGN TO "PRG06.YTD"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Records failing the numeric/zero edit below are kept here
+      *    instead of just being counted, so they can be corrected
+      *    and resubmitted through PRG06.DAT.
+           SELECT Reject-File ASSIGN TO "PRG06.REJ"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,12 +33,38 @@
            03 UNIT-COST-OR             PIC 99999V99.
            03 QUANTITY-OR              PIC 999999.
            03 RETAIL-COST-OR           PIC 99999V99.
+           03 VENDOR-CODE-OR           PIC X(6).
+           03 REORDER-POINT-OR         PIC 9(6).
 
        FD OUTPUT-PRINTER-FILE.
        01 OUTPUT-PRINTER-RECORD        PIC X(100).
 
+       FD Exception-File.
+           COPY excdig.
+
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           03 YTD-GRAND-TOTAL          PIC 9(9)V99.
+
+       FD Reject-File.
+       01 REJECT-RECORD.
+           03 STORE-NUMBER-RJ          PIC X(2).
+           03 DEPARTMENT-NUMBER-RJ     PIC X(2).
+           03 PRODUCT-CODE-RJ          PIC X(10).
+           03 DESCRIPTION-RJ           PIC X(20).
+           03 UNIT-COST-RJ             PIC ZZZZ9.99.
+           03 QUANTITY-RJ              PIC X(6).
+           03                          PIC X VALUE SPACE.
+           03 REASON-RJ                PIC X(15).
+
        WORKING-STORAGE SECTION.
 
+       01 REJECT-REASON-OR             PIC X(15).
+
+       01 YTD-ROLLING-TOTAL            PIC 9(9)V99 VALUE ZEROS.
+       01 YTD-EOF-MARKER               PIC X(3) VALUE "NO".
+           88 YTD-END-OF-FILE          VALUE "YES".
+
        01 DETAIL-INFORMATION.
            03 DESCRIPTION-PR           PIC X(20).
            03                          PIC X(1) VALUE SPACES.
@@ -36,6 +75,14 @@
            03 QUANTITY-PR              PIC ZZZ,ZZ9.
            03                          PIC X(1) VALUE SPACES.
            03 TOTAL-COST-PR            PIC $$,$$$,$$9.99.
+           03                          PIC X(3) VALUE SPACES.
+           03 MARGIN-PR                PIC +$$$9.99.
+           03                          PIC X(2) VALUE SPACES.
+           03 MARKUP-PR                PIC ZZ9.99.
+           03                          PIC X(3) VALUE SPACES.
+           03 VENDOR-CODE-PR           PIC X(6).
+           03                          PIC X(3) VALUE SPACES.
+           03 REORDER-POINT-PR         PIC ZZZ,ZZ9.
 
        01 MISC-AND-COUNTER-LIST.
            03 PRODUCT-COUNTER          PIC 9(2) VALUE ZEROS.
@@ -46,6 +93,13 @@
            03 TOTAL-COST               PIC 9(8)V99 VALUE ZEROS.
            03 AVG-COST-OF-ITEM         PIC 9(4)V99 VALUE ZEROS.
            03 AVG-COST-OF-PRODUCT      PIC 9(4)V99 VALUE ZEROS.
+      *    Records failing the numeric edit below
+           03 INVALID-RECORD-COUNTER   PIC 9(4) VALUE ZEROS.
+           03 VALID-RECORD-SWITCH      PIC X VALUE "Y".
+               88 VALID-RECORD         VALUE "Y".
+      *    Per-unit margin and markup percentage
+           03 MARGIN-AMOUNT            PIC S9(5)V99 VALUE ZERO.
+           03 MARKUP-PERCENT           PIC 999V99 VALUE ZERO.
 
 
        01 HEADING-LINE.
@@ -58,6 +112,14 @@
            03                          PIC X(8) VALUE "QUANTITY".
            03                          PIC X(4) VALUE SPACES.
            03                          PIC X(8) VALUE "TOT COST".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(6) VALUE "MARGIN".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(6) VALUE "MARKUP".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(6) VALUE "VENDOR".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(7) VALUE "REORDER".
 
        01 PRODUCT-CONCLUSION-LINE.
            03                          PIC X(8) VALUE "PRODUCTS".
@@ -74,6 +136,11 @@
            03                          PIC X(9) VALUE SPACES.
            03 GRAND-TOTAL-CL           PIC $$,$$$,$$9.99.
 
+       01 YTD-TOTAL-CONCLUSION-LINE.
+           03                     PIC X(15) VALUE "YTD GRAND TOTAL".
+           03                          PIC X(5) VALUE SPACES.
+           03 YTD-TOTAL-CL             PIC $$$,$$$,$$9.99.
+
        01 AVERAGE-TOP-LINE.
            03                          PIC X(14) VALUE "** AVERAGES **".
 
@@ -87,37 +154,101 @@
            03                          PIC X(15) VALUE SPACES.
            03 AVG-COST-OF-PROD-CL      PIC $$,$$9.99.
 
+       01 INVALID-CONCLUSION-LINE.
+           03                          PIC X(15) VALUE "INVALID RECS".
+           03                          PIC X(3) VALUE SPACES.
+           03 INVALID-CL               PIC ZZZ9.
+
 
        PROCEDURE DIVISION.
 
        1000-MAIN-LOGIC.
+           PERFORM 1800-READ-PRIOR-YTD-TOTAL
            OPEN INPUT ORIGINAL-FILE
            OPEN OUTPUT OUTPUT-PRINTER-FILE
+           OPEN EXTEND REJECT-FILE
            PERFORM 3000-WRITE-HEADING
            PERFORM 2000-READ-ORIGINAL-FILE
                UNTIL END-OF-FILE
            PERFORM 5000-WRITE-CONCLUSION
            CLOSE ORIGINAL-FILE
            CLOSE OUTPUT-PRINTER-FILE
+           CLOSE REJECT-FILE
            STOP RUN.
 
+       1800-READ-PRIOR-YTD-TOTAL.
+           OPEN INPUT YTD-FILE
+           READ YTD-FILE
+               AT END MOVE "YES" TO YTD-EOF-MARKER
+               NOT AT END MOVE YTD-GRAND-TOTAL TO YTD-ROLLING-TOTAL
+           END-READ
+           CLOSE YTD-FILE.
+
+       1850-WRITE-NEW-YTD-TOTAL.
+           MOVE YTD-ROLLING-TOTAL TO YTD-GRAND-TOTAL
+           OPEN OUTPUT YTD-FILE
+           WRITE YTD-RECORD
+           CLOSE YTD-FILE.
+
        2000-READ-ORIGINAL-FILE.
            READ ORIGINAL-FILE
                AT END MOVE "YES" TO EOF-MARKER
                NOT AT END
-                  ADD 1 TO  PRODUCT-COUNTER
-                  ADD QUANTITY-OR TO INVENTORY-ACCUMULATOR
-                  COMPUTE TOTAL-COST = QUANTITY-OR * UNIT-COST-OR
-                  ADD TOTAL-COST TO GRAND-TOTAL
-                  MOVE DESCRIPTION-OR TO DESCRIPTION-PR
-                  MOVE PRODUCT-CODE-OR TO PRODUCT-CODE-PR
-                  MOVE UNIT-COST-OR TO UNIT-COST-PR
-                  MOVE QUANTITY-OR TO QUANTITY-PR
-                  MOVE TOTAL-COST TO TOTAL-COST-PR
-                  MOVE DETAIL-INFORMATION TO OUTPUT-PRINTER-RECORD
-                  WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+                  PERFORM 1900-VALIDATE-RECORD
+                  IF VALID-RECORD
+                    ADD 1 TO  PRODUCT-COUNTER
+                    ADD QUANTITY-OR TO INVENTORY-ACCUMULATOR
+                    COMPUTE TOTAL-COST = QUANTITY-OR * UNIT-COST-OR
+                    ADD TOTAL-COST TO GRAND-TOTAL
+                    MOVE DESCRIPTION-OR TO DESCRIPTION-PR
+                    MOVE PRODUCT-CODE-OR TO PRODUCT-CODE-PR
+                    MOVE UNIT-COST-OR TO UNIT-COST-PR
+                    MOVE QUANTITY-OR TO QUANTITY-PR
+                    MOVE TOTAL-COST TO TOTAL-COST-PR
+                    COMPUTE MARGIN-AMOUNT =
+                        RETAIL-COST-OR - UNIT-COST-OR
+                    MOVE MARGIN-AMOUNT TO MARGIN-PR
+                    IF UNIT-COST-OR = ZERO
+                        MOVE ZERO TO MARKUP-PERCENT
+                    ELSE
+                        COMPUTE MARKUP-PERCENT ROUNDED =
+                            MARGIN-AMOUNT / UNIT-COST-OR * 100
+                    END-IF
+                    MOVE MARKUP-PERCENT TO MARKUP-PR
+                    MOVE VENDOR-CODE-OR TO VENDOR-CODE-PR
+                    MOVE REORDER-POINT-OR TO REORDER-POINT-PR
+                    MOVE DETAIL-INFORMATION TO OUTPUT-PRINTER-RECORD
+                    WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+                  ELSE
+                    ADD 1 TO INVALID-RECORD-COUNTER
+                    PERFORM 2100-WRITE-REJECT
+                  END-IF
            END-READ.
 
+       1900-VALIDATE-RECORD.
+           MOVE "Y" TO VALID-RECORD-SWITCH
+           IF UNIT-COST-OR NOT NUMERIC
+               OR QUANTITY-OR NOT NUMERIC
+               MOVE "N" TO VALID-RECORD-SWITCH
+               MOVE "Non-Numeric" TO REJECT-REASON-OR
+           ELSE
+               IF UNIT-COST-OR = ZERO
+                   OR QUANTITY-OR = ZERO
+                   MOVE "N" TO VALID-RECORD-SWITCH
+                   MOVE "Zero Cost/Qty" TO REJECT-REASON-OR
+               END-IF
+           END-IF.
+
+       2100-WRITE-REJECT.
+           MOVE STORE-NUMBER-OR TO STORE-NUMBER-RJ
+           MOVE DEPARTMENT-NUMBER-OR TO DEPARTMENT-NUMBER-RJ
+           MOVE PRODUCT-CODE-OR TO PRODUCT-CODE-RJ
+           MOVE DESCRIPTION-OR TO DESCRIPTION-RJ
+           MOVE UNIT-COST-OR TO UNIT-COST-RJ
+           MOVE QUANTITY-OR TO QUANTITY-RJ
+           MOVE REJECT-REASON-OR TO REASON-RJ
+           WRITE REJECT-RECORD.
+
        3000-WRITE-HEADING.
            MOVE HEADING-LINE TO OUTPUT-PRINTER-RECORD
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING PAGE
@@ -126,9 +257,18 @@
 
 
        5000-WRITE-CONCLUSION.
-           COMPUTE AVG-COST-OF-ITEM = GRAND-TOTAL /
-                           INVENTORY-ACCUMULATOR
-           COMPUTE AVG-COST-OF-PRODUCT = GRAND-TOTAL / PRODUCT-COUNTER
+           IF INVENTORY-ACCUMULATOR = ZERO
+               MOVE ZERO TO AVG-COST-OF-ITEM
+           ELSE
+               COMPUTE AVG-COST-OF-ITEM = GRAND-TOTAL /
+                               INVENTORY-ACCUMULATOR
+           END-IF
+           IF PRODUCT-COUNTER = ZERO
+               MOVE ZERO TO AVG-COST-OF-PRODUCT
+           ELSE
+               COMPUTE AVG-COST-OF-PRODUCT = GRAND-TOTAL /
+                               PRODUCT-COUNTER
+           END-IF
            MOVE PRODUCT-COUNTER TO PRODUCTS-CL
            MOVE PRODUCT-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 3 LINES
@@ -138,6 +278,11 @@
            MOVE GRAND-TOTAL TO GRAND-TOTAL-CL
            MOVE TOTAL-COST-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+           ADD GRAND-TOTAL TO YTD-ROLLING-TOTAL
+           MOVE YTD-ROLLING-TOTAL TO YTD-TOTAL-CL
+           MOVE YTD-TOTAL-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+           PERFORM 1850-WRITE-NEW-YTD-TOTAL
            MOVE AVERAGE-TOP-LINE TO OUTPUT-PRINTER-RECORD
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES
            MOVE AVG-COST-OF-ITEM TO AVG-COST-OF-ITEM-CL
@@ -145,5 +290,19 @@
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINE
            MOVE AVG-COST-OF-PRODUCT TO AVG-COST-OF-PROD-CL
            MOVE AVG-COST-PROD-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
-           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINE.
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINE
+           MOVE INVALID-RECORD-COUNTER TO INVALID-CL
+           MOVE INVALID-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINE
+           PERFORM 6000-Write-Exception-Digest.
+
+       6000-Write-Exception-Digest.
+           IF INVALID-RECORD-COUNTER > ZERO
+               MOVE "PRG06" TO Excdig-Program
+               MOVE "Invalid inventory records" TO Excdig-Description
+               MOVE INVALID-RECORD-COUNTER TO Excdig-Count
+               OPEN EXTEND Exception-File
+               WRITE Exception-Digest-Record
+               CLOSE Exception-File
+           END-IF.
 
