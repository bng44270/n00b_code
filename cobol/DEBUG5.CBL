@@ -3,46 +3,20 @@
        AUTHOR. Author Here.
 
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT Print-File           assign to disk.
        DATA DIVISION.
-       FILE SECTION.
-       FD  Print-File
-           Data record is Print-Record.
-       01  Print-Record                pic x(80).
-
        WORKING-STORAGE SECTION.
-       01  Input-area.
-           05  first-name              pic x(25).
-           05  last-name               pic x(25).
-           05  age                     pic x(02).
 
-       01  Print-area.
-           05  First-name-pa           pic x(25).
-           05  Last-name-pa            pic x(25).
-           05  age-pa                  pic x(02).
+      *    This name/age intake never fed anything past its own
+      *    throwaway print file, and it doesn't collect the SS#,
+      *    store, or dept a new-hire transaction needs - retired in
+      *    favor of PRG17's new-hire screen, which writes straight
+      *    onto the transaction file PRG12A reads.
+       01  Retired-Message             pic x(60) value
+           "debug-prog-5 is retired - use PRG17 for new-hire intake.".
 
        PROCEDURE DIVISION.
        1000-INITIALIZE.
-           PERFORM get-input
-           OPEN output print-file
-           PERFORM make-output
-           CLOSE print-file
+           DISPLAY Retired-Message
            STOP RUN.
-
-       get-input.
-           DISPLAY 'Enter your FIRST name '.
-           ACCEPT first-name.
-           DISPLAY 'Enter your LAST name'.
-           ACCEPT last-name.
-           DISPLAY 'What is your age?'.
-           ACCEPT age.
-
-       make-output.
-           MOVE first-name to first-name-pa
-           MOVE last-name to last-name-pa
-           MOVE age to age-pa.
-           WRITE print-record  from print-area.
       ****************************************************************
 
