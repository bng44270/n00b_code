@@ -0,0 +1,203 @@
+       identification division.
+       program-id.  prg20.
+       author.  Andy Carlson.
+
+       environment division.
+       input-output section.
+       file-control.
+      *    Time-clock extract - one row per employee per pay period,
+      *    hours and rate multiplied out below into the same kind of
+      *    'P' post PRG17's sales-entry screens feed into PRG12A.
+           select Attendance-File assign to disk "PRG20.DAT"
+                  organization is line sequential.
+
+      *    Appended straight onto the same LNS file PRG12A reads, so
+      *    the next transaction run picks up every attendance-driven
+      *    post entered here with no hand-off.
+           select LNS-Tran-File assign to disk "u:\cobol\ksdstran.lns"
+                  organization is line sequential.
+
+           select Output-File assign to 'con:'.
+
+      *    Entries that fail validation are kept here instead of just
+      *    being noted on the printed report, so they can be
+      *    corrected and resubmitted through PRG20.DAT.
+           select Reject-File assign to disk "PRG20.REJ"
+                  organization is line sequential.
+
+       data division.
+       file section.
+       fd Attendance-File.
+       01 Attendance-Record.
+           03 ss-num           pic x(9).
+           03 hours-worked     pic 9(3)v99.
+           03 pay-rate         pic 9(3)v99.
+
+       fd LNS-Tran-File.
+       01 LNS-Tran-Record.
+           03 ss-num           pic x(9).
+           03 action           pic x.
+           03 first-name       pic x(15).
+           03 last-name        pic x(15).
+           03 dependants       pic xx.
+           03 status-code      pic x.
+           03 store-number     pic xx.
+           03 dept-number      pic xx.
+           03 sales-increase   pic x(8).
+           03 product-code     pic x(10).
+
+       fd Output-File
+          report is output-report.
+
+       fd Reject-File.
+       01 Reject-Record.
+           03 ss-num-rj         pic x(9).
+           03 hours-worked-rj   pic 9(3)v99.
+           03 pay-rate-rj       pic 9(3)v99.
+           03                   pic x value space.
+           03 reason-rj         pic x(11).
+
+       working-storage section.
+       copy gencode.
+
+       01 eof-flag             pic x(3) value spaces.
+           88 end-of-file      value "YES".
+
+       01 Other-Info.
+           03 comments             pic x(11).
+       01 error-count          pic 99 value zero.
+       01 good-count           pic 99 value zero.
+       01 total-count          pic 99 value zero.
+       01 string-date          pic x(30).
+
+      *    Product code stamped on every attendance-driven post, so
+      *    PRG19's cross-reference shows it as wages rather than
+      *    flagging it as an unmatched PRG08.DAT product.
+       01 Attendance-Product-Code pic x(10) value "ATTENDANCE".
+
+      *    Hours times rate, held in a group so the numeric result
+      *    can be moved byte-for-byte into sales-increase the same
+      *    way PRG12A's sales-increase-num redefines it back out.
+       01 Computed-Pay-Group.
+           03 Computed-Pay     pic 9(6)v99.
+       01 Computed-Pay-Alpha redefines Computed-Pay-Group pic x(8).
+
+       report section.
+       rd output-report
+          page limit is 60 lines
+          first detail  5
+          last  detail  55.
+       01 header-line type is page heading.
+           03 line 1.
+               05 column 20            pic x(30)
+                           value "car3872's Attendance Feed".
+           03 line plus 1.
+               05 column 1             pic x(30) source string-date.
+               05 column 40            pic x(8) source
+                                               time-report-record.
+               05 column 50            pic x(5) value "Page ".
+               05 column 56            pic 99 source page-counter.
+           03 line plus 1.
+               05 column 5             pic x(9) value "SS #".
+               05 column 16            pic x(6) value "Hours".
+               05 column 25            pic x(4) value "Rate".
+               05 column 33            pic x(8) value "Pay".
+               05 column 44            pic x(11) value "Comments".
+       01 detail-info type is detail line plus 1.
+           03 line plus 1.
+               05 column 3             pic x(9)    source ss-num of
+                                          Attendance-Record.
+               05 column 16            pic zz9.99  source hours-worked
+                                          of Attendance-Record.
+               05 column 25            pic z9.99   source pay-rate
+                                          of Attendance-Record.
+               05 column 32            pic $$$,$$9.99
+                                          source Computed-Pay.
+               05 column 44            pic x(11)   source comments of
+                                                   other-info.
+
+       01 conclusion-line type is control footing final.
+           03 line plus 2.
+               05 column 10            pic x(10) value "Records:".
+           03 line plus 1.
+               05 column 15            pic x(5) value "Total".
+               05 column 25            pic z9 source total-count.
+           03 line plus 1.
+               05 column 15            pic x(5) value "Good".
+               05 column 25            pic z9 source good-count.
+           03 line plus 1.
+               05 column 15            pic x(3) value "Bad".
+               05 column 25            pic z9 source error-count.
+
+       procedure division.
+       1000-Main-Logic.
+      *    Date Making Lines
+           accept date-accept-record from date
+           accept time-accept-record from time
+           accept day-number from day-of-week
+           move corresponding time-accept-record to time-report-record
+           string Days-Of-Week (Day-number) delimited by space
+                  ", " delimited by size
+                  Month-List (mm of date-accept-record)
+                    delimited by space
+                  " " delimited by size
+                  dd of date-accept-record delimited by zeros
+                  ", 20" delimited by size
+                  yy of date-accept-record delimited by size
+                  into String-Date
+
+           open input Attendance-File
+           open extend LNS-Tran-File
+           open output Output-File
+           open extend Reject-File
+           initiate output-report
+           read Attendance-File
+               at end move "YES" to eof-flag
+           end-read
+           perform 2000-Write-Transaction until end-of-file
+           terminate output-report
+           close Output-File
+           close Attendance-File
+           close LNS-Tran-File
+           close Reject-File
+           stop run.
+
+       2000-Write-Transaction.
+           if (ss-num of Attendance-Record not numeric)
+              or (hours-worked of Attendance-Record not numeric)
+              or (pay-rate of Attendance-Record not numeric)
+                move zero to Computed-Pay
+                move "Entry Error" to comments of other-info
+                generate detail-info
+                perform 2100-Write-Reject
+                add 1 to error-count
+                add 1 to total-count
+              else
+                perform 2080-Write-Lns-Post
+                move "None" to comments of other-info
+                generate detail-info
+                add 1 to good-count
+                add 1 to total-count
+            end-if
+            read Attendance-File
+                at end move "YES" to eof-flag
+            end-read.
+
+       2080-Write-Lns-Post.
+           compute Computed-Pay rounded =
+               hours-worked of Attendance-Record
+                   * pay-rate of Attendance-Record
+           initialize LNS-Tran-Record
+           move ss-num of Attendance-Record to ss-num of LNS-Tran-Record
+           move "P" to action of LNS-Tran-Record
+           move Computed-Pay-Alpha to sales-increase of LNS-Tran-Record
+           move Attendance-Product-Code
+               to product-code of LNS-Tran-Record
+           write LNS-Tran-Record.
+
+       2100-Write-Reject.
+           move ss-num of Attendance-Record to ss-num-rj
+           move hours-worked of Attendance-Record to hours-worked-rj
+           move pay-rate of Attendance-Record to pay-rate-rj
+           move comments of other-info to reason-rj
+           write Reject-Record.
