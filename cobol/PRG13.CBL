@@ -8,14 +8,24 @@
        file-control.
            select Indexed-File assign to disk "pg10idx.dat"
                   organization is indexed
-                  access is random
+                  access is dynamic
                   record key is ss-num of disk-Record.
 
+      *    Shared with PRG12B - blocks this inquiry/maintenance
+      *    session while a posting run is active against the same
+      *    indexed file.
+           select optional Lock-File assign to disk
+                  "pg10idx.lok"
+                  organization is line sequential.
+
        data division.
        file section.
        fd Indexed-File.
        copy diskrec.
 
+       fd Lock-File.
+       copy lockctl.
+
        working-storage section.
        copy gencode.
        01 string-date            pic x(30).
@@ -24,11 +34,44 @@
            03 first-name         pic x(15).
            03 last-name          pic x(15).
            03 dependants         pic xx.
+           03 store-number       pic xx.
+           03 dept-number        pic xx.
            03 ytd-total          pic $(8)9.99.
            03 period-total       pic $(8)9.99.
            03 ytd-commission     pic $(8)9.99.
            03 period-commission  pic $(8)9.99.
-           03                    pic x(12).
+           03 hire-date          pic x(10).
+           03 term-date          pic x(10).
+           03 ytd-deduction      pic $(6)9.99.
+           03 period-deduction   pic $(6)9.99.
+
+       01 Valid-Sign-On-Id       pic x(10) value "PAYROLL".
+       01 Valid-Sign-On-Password pic x(10) value "PRG13".
+       01 sign-on-id             pic x(10).
+       01 sign-on-password       pic x(10).
+       01 sign-on-tries          pic 9 value zero.
+       01 sign-on-ok-switch      pic x value "N".
+           88 sign-on-ok         value "Y".
+
+       01 update-response        pic x.
+       01 update-first-name      pic x(15).
+       01 update-last-name       pic x(15).
+       01 update-dependants      pic xx.
+       01 update-status-code     pic x.
+       01 update-store-number    pic xx.
+       01 update-dept-number     pic xx.
+
+       01 asterisk-position      pic 99 value zero.
+       01 char-index             pic 99.
+       01 partial-key            pic x(9).
+       01 browse-response        pic x.
+       01 browse-done-switch     pic x value "N".
+           88 browse-done        value "Y".
+
+      *    Set when PRG12B has a posting run active, so this screen
+      *    refuses to open pg10idx.dat until it clears.
+       01 lock-blocked-switch    pic x value "N".
+           88 lock-blocked       value "Y".
 
        procedure division.
        1000-Main-Logic.
@@ -47,23 +90,133 @@
                   yy of date-accept-record delimited by size
                   into String-Date
 
-           open input Indexed-File
-           perform 1500-Search-Data
-               until ss-num of disk-record = "X"
-           close Indexed-File
+           perform 0500-Sign-On
+           if sign-on-ok
+               perform 0600-Check-Lock
+               if lock-blocked
+                   display spaces at 0101 erase eos
+                   display "Database In Use By Posting Run" at 1210
+                   display "Press <Enter> to Continue" at 1440
+                   stop spaces
+               else
+                   perform 0650-Set-Inquiry-Lock
+                   open i-o Indexed-File
+                   perform 1500-Search-Data
+                       until ss-num of disk-record = "X"
+                   close Indexed-File
+                   perform 0680-Clear-Inquiry-Lock
+               end-if
+           end-if
            stop run.
 
+      *    Refuses to open the database while PRG12B has a posting
+      *    run under way.
+       0600-Check-Lock.
+           move "N" to lock-blocked-switch
+           open input Lock-File
+           read Lock-File
+               at end initialize Lock-Record
+               not at end
+                   if Batch-Is-Active
+                       move "Y" to lock-blocked-switch
+                   end-if
+           end-read
+           close Lock-File.
+
+      *    Marks the shared lock record so a posting run won't start
+      *    while this inquiry session has the file open.
+       0650-Set-Inquiry-Lock.
+           open input Lock-File
+           read Lock-File
+               at end initialize Lock-Record
+           end-read
+           close Lock-File
+           move space to Lock-Batch-Active
+           add 1 to Lock-Inquiry-Count
+           open output Lock-File
+           write Lock-Record
+           close Lock-File.
+
+       0680-Clear-Inquiry-Lock.
+           open input Lock-File
+           read Lock-File
+               at end initialize Lock-Record
+           end-read
+           close Lock-File
+           move space to Lock-Batch-Active
+           if Lock-Inquiry-Count > zero
+               subtract 1 from Lock-Inquiry-Count
+           end-if
+           open output Lock-File
+           write Lock-Record
+           close Lock-File.
+
+      *    Simple sign-on gate - three tries against the fixed shop
+      *    ID/password before the database screen is opened up.
+       0500-Sign-On.
+           display spaces at 0101 erase eos
+           perform 0510-Prompt-Sign-On
+               until sign-on-ok or sign-on-tries = 3
+           if not sign-on-ok
+               display spaces at 0101 erase eos
+               display "Access Denied" at 1233
+               display "Press <Enter> to Continue" at 1440
+               stop spaces
+           end-if.
+
+       0510-Prompt-Sign-On.
+           display spaces at 0101 erase eos
+           display "car3872's Database" at 0220
+           display "Sign-On ID" at 1010
+           accept sign-on-id at 1021
+           display "Password" at 1210
+           accept sign-on-password at 1221 with no-echo
+           add 1 to sign-on-tries
+           if sign-on-id = Valid-Sign-On-Id
+               and sign-on-password = Valid-Sign-On-Password
+               move "Y" to sign-on-ok-switch
+           else
+               display "Sign-On Rejected" at 1410
+               display "Press <Enter> to Continue" at 1440
+               stop spaces
+           end-if.
+
        1500-Search-Data.
            display spaces at 0101 erase eos
            display string-date at 0110
            display time-report-record at 0140
            display "car3872's Database" at 0220
            display "Please Enter SS#" at 0323
+           display "Enter <ss#>* to browse a range" at 2440
            display "Type <x> to quit" at 2520
            accept ss-num of disk-record at 0340
+           perform 1550-Find-Asterisk
+           if asterisk-position > zero
+               perform 1700-Browse-By-Partial
+           else
+               perform 1600-Exact-Lookup
+           end-if.
+
+      *    Locates a "*" anywhere in the entered SS#, marking the
+      *    entry as a partial-key browse request instead of an
+      *    exact lookup.
+       1550-Find-Asterisk.
+           move zero to asterisk-position
+           perform 1555-Check-Char
+               varying char-index from 1 by 1
+               until char-index > 9
+                  or asterisk-position > zero.
+
+       1555-Check-Char.
+           if ss-num of disk-record (char-index:1) = "*"
+               move char-index to asterisk-position
+           end-if.
+
+       1600-Exact-Lookup.
            read Indexed-File
                invalid key
                  call "CBL_TOUPPER" using ss-num of disk-record
+                             by value length of ss-num of disk-record
                  if ss-num of disk-record not = "X"
                    display spaces at 0401 erase eos
                    display "Invalid Record" at 2420
@@ -73,26 +226,144 @@
                    initialize disk-record
                  end-if
                not invalid key
-                   display spaces at 0401 erase eos
-                   move corresponding disk-record to screen-record
-                   display "First Name" at 0504
-                   display first-name of screen-record at 0516
-                   display "Last Name" at 0540
-                   display last-name of screen-record at 0551
-                   display "Dependants" at 0704
-                   display dependants of screen-record at 0716
-                   display "Period Records:" at 0910
-                   display "YTD Records:" at 0930
-                   display "Sales" at 1102
-                   display "Commis'n" at 1302
-                   display period-total of screen-record at 1115
-                   display ytd-total of screen-record at 1135
-                   display period-commission of screen-record at 1315
-                   display ytd-commission of screen-record at 1335
-                   display "Record Found!" at 2420
-                   display "Press <Enter> to continue" at 2440
-                   stop spaces
+                   perform 1650-Display-Record
+                   perform 1900-Maybe-Update
                    display spaces at 0101 erase eos
                    initialize disk-record
-           end-read
+           end-read.
+
+       1650-Display-Record.
+           display spaces at 0401 erase eos
+           move corresponding disk-record to screen-record
+           display "First Name" at 0504
+           display first-name of screen-record at 0516
+           display "Last Name" at 0540
+           display last-name of screen-record at 0551
+           display "Dependants" at 0704
+           display dependants of screen-record at 0716
+           display "Store #" at 0740
+           display store-number of screen-record at 0751
+           display "Dept #" at 0760
+           display dept-number of screen-record at 0771
+           display "Hire Date" at 0804
+           display hire-date of screen-record at 0814
+           display "Term Date" at 0840
+           display term-date of screen-record at 0850
+           display "Period Records:" at 0910
+           display "YTD Records:" at 0930
+           display "Sales" at 1102
+           display "Commis'n" at 1302
+           display period-total of screen-record at 1115
+           display ytd-total of screen-record at 1135
+           display period-commission of screen-record at 1315
+           display ytd-commission of screen-record at 1335
+           display "Deduc'n" at 1502
+           display period-deduction of screen-record at 1515
+           display ytd-deduction of screen-record at 1535
+           display "Record Found!" at 2420.
+
+      *    Optional field maintenance right from the inquiry screen -
+      *    a blank response leaves the existing value alone.
+       1900-Maybe-Update.
+           display "Update this record? (Y/N)" at 2340
+           accept update-response at 2367
+           call "CBL_TOUPPER" using update-response
+                       by value length of update-response
+           if update-response = "Y"
+               move spaces to update-first-name update-last-name
+               move spaces to update-dependants update-status-code
+               move spaces to update-store-number update-dept-number
+               display spaces at 0401 erase eos
+               display "Blank leaves the current value in place" at
+                        0501
+               display "First Name" at 0704
+               accept update-first-name at 0716
+               display "Last Name" at 0904
+               accept update-last-name at 0916
+               display "Dependants" at 1104
+               accept update-dependants at 1116
+               display "Status Code" at 1304
+               accept update-status-code at 1317
+               display "Store #" at 1504
+               accept update-store-number at 1516
+               display "Dept #" at 1704
+               accept update-dept-number at 1716
+               if update-first-name not = spaces
+                   move update-first-name to first-name of disk-record
+               end-if
+               if update-last-name not = spaces
+                   move update-last-name to last-name of disk-record
+               end-if
+               if update-dependants not = spaces
+                   move update-dependants
+                       to dependants of disk-record
+               end-if
+               if update-status-code not = spaces
+                   move update-status-code
+                       to status-code of disk-record
+               end-if
+               if update-store-number not = spaces
+                   move update-store-number
+                       to store-number of disk-record
+               end-if
+               if update-dept-number not = spaces
+                   move update-dept-number
+                       to dept-number of disk-record
+               end-if
+               rewrite disk-record
+               end-rewrite
+               display spaces at 0401 erase eos
+               display "Record Updated!" at 2420
+           end-if
+           display "Press <Enter> to continue" at 2440
+           stop spaces.
+
+      *    Browses every record whose SS# starts with the digits
+      *    entered before the "*", using the dynamic-access indexed
+      *    path opened up for this program.
+       1700-Browse-By-Partial.
+           move ss-num of disk-record (1:asterisk-position - 1)
+               to partial-key
+           move spaces to ss-num of disk-record
+           move partial-key to ss-num of disk-record
+           move "N" to browse-done-switch
+           start Indexed-File key is >= ss-num of disk-record
+               invalid key
+                   move "Y" to browse-done-switch
+                   display spaces at 0401 erase eos
+                   display "No Matching Records" at 2420
+                   display "Press <Enter> to Continue" at 2440
+                   stop spaces
+           end-start
+           perform 1750-Browse-Next until browse-done
+           display spaces at 0101 erase eos
+           initialize disk-record.
+
+       1750-Browse-Next.
+           read Indexed-File next record
+               at end
+                   move "Y" to browse-done-switch
+                   display spaces at 0401 erase eos
+                   display "End of Matching Records" at 2420
+                   display "Press <Enter> to Continue" at 2440
+                   stop spaces
+               not at end
+                   if ss-num of disk-record (1:asterisk-position - 1)
+                        not = partial-key
+                       move "Y" to browse-done-switch
+                       display spaces at 0401 erase eos
+                       display "End of Matching Records" at 2420
+                       display "Press <Enter> to Continue" at 2440
+                       stop spaces
+                   else
+                       perform 1650-Display-Record
+                       display "Next match? (Y/N)" at 2440
+                       accept browse-response at 2458
+                       call "CBL_TOUPPER" using browse-response
+                                   by value length of browse-response
+                       if browse-response not = "Y"
+                           move "Y" to browse-done-switch
+                       end-if
+                   end-if
+           end-read.
 
