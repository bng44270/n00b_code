@@ -8,9 +8,48 @@
            select Valid-Tran-File assign to disk "valid-tran.dat"
                   organization is line sequential.
 
+           select Batch-Control-File assign to disk "valid-tran.ctl"
+                  organization is line sequential.
+
+      *    Restart/checkpoint marker for this posting run - not
+      *    present on a clean run, so it's declared optional.
+           select optional Checkpoint-File assign to disk
+                  "valid-tran.ckp"
+                  organization is line sequential.
+
+      *    Shared with PRG13 - blocks this posting run while an
+      *    inquiry/maintenance session is active against the same
+      *    indexed file.
+           select optional Lock-File assign to disk
+                  "pg10idx.lok"
+                  organization is line sequential.
+
+      *    One row per posted sale, tying period-total back to the
+      *    PRG08.DAT product that generated it - read by PRG19's
+      *    sales-to-product cross-reference report.
+           select Sales-Detail-File assign to disk
+                  "salesdtl.dat"
+                  organization is line sequential.
+
+      *    Full copy of pg10idx.dat taken before this run applies any
+      *    transaction, so a botched posting run can be restored from
+      *    it - overwritten fresh at the start of every run.
+           select Backup-File assign to disk
+                  "pg10idx.bak"
+                  organization is line sequential.
+
+      *    Before-image of the master row written ahead of every
+      *    REWRITE/DELETE this run applies (C, D, P, T and S), so a
+      *    single bad transaction can be recovered without restoring
+      *    the whole run from Backup-File.  Appended to, never
+      *    replaced, so it accumulates across runs.
+           select History-File assign to disk
+                  "pg10idx.hst"
+                  organization is line sequential.
+
            select Indexed-File assign to disk "pg10idx.dat"
                   organization is indexed
-                  access is random
+                  access is dynamic
                   record key is ss-num of disk-Record.
 
            select Output-File assign to "con:".
@@ -25,13 +64,69 @@
            03 last-name        pic x(15).
            03 dependants       pic xx.
            03 status-code      pic x.
+           03 store-number     pic xx.
+           03 dept-number      pic xx.
            03 sales-increase   pic 9(6)v99.
+      *    Which PRG08.DAT product a 'P' post's sale came from, blank
+      *    on every other action.
+           03 product-code     pic x(10).
+
+       fd Batch-Control-File.
+       copy batchctl.
+
+       fd Checkpoint-File.
+       01 Checkpoint-Record.
+           03 Checkpoint-Count     pic 9(5).
+           03 Checkpoint-Sales-Total pic 9(15)v99.
+
+       fd Lock-File.
+       copy lockctl.
+
+       fd Sales-Detail-File.
+       01 Sales-Detail-Record.
+           03 sd-ss-num         pic x(9).
+           03 sd-product-code   pic x(10).
+           03 sd-sales-amount   pic 9(6)v99.
+           03 sd-run-date       pic x(10).
+
+       fd Backup-File.
+       01 Backup-Record.
+           03 bk-ss-num              pic x(9).
+           03 bk-first-name          pic x(15).
+           03 bk-last-name           pic x(15).
+           03 bk-dependants          pic xx.
+           03 bk-status-code         pic x.
+           03 bk-store-number        pic xx.
+           03 bk-dept-number         pic xx.
+           03 bk-period-total        pic 9(7)v99.
+           03 bk-ytd-total           pic 9(7)v99.
+           03 bk-period-commission   pic 9(7)v99.
+           03 bk-ytd-commission      pic 9(7)v99.
+
+       fd History-File.
+       01 History-Record.
+           03 h-before-image.
+               05 h-ss-num             pic x(9).
+               05 h-action             pic x.
+               05 h-first-name         pic x(15).
+               05 h-last-name          pic x(15).
+               05 h-dependants         pic xx.
+               05 h-status-code        pic x.
+               05 h-store-number       pic xx.
+               05 h-dept-number        pic xx.
+               05 h-period-total       pic 9(8)v99.
+               05 h-period-commission  pic 9(7)v99.
+           03 h-run-date               pic x(10).
 
        fd Indexed-File.
        copy diskrec.
 
+      *    Output-Report is the run's normal transaction listing;
+      *    Audit-Report is a separate before/after page for every
+      *    'C', 'D', 'P', 'T' and 'S' action applied, printed after
+      *    it.
        fd Output-File
-          report is Output-Report.
+          report is Output-Report Audit-Report.
 
        working-storage section.
        copy gencode.
@@ -39,14 +134,64 @@
        01 comments             pic x(14).
        01 eof-flag             pic xxx value spaces.
            88 end-of-file      value 'YES'.
+       01 backup-eof-flag      pic xxx value spaces.
+           88 backup-end-of-file value 'YES'.
        01 counters.
            03 a                pic 99.
            03 c                pic 99.
            03 d                pic 99.
            03 p                pic 99.
+           03 t                pic 99.
+           03 s                pic 99.
            03 total            pic 99.
        01 total-sales          pic 9(15)v99.
 
+      *    Flat commission rate applied to sales posted through the
+      *    'P' action, until the tiered schedule is in place.
+       01 Commission-Rate      pic v99 value .05.
+       01 Commission-Earned    pic 9(7)v99.
+
+      *    Batch control totals read from PRG12A's run, checked
+      *    against what this run actually applied.
+       01 Batch-Control-Flag   pic x(9) value spaces.
+
+      *    Restart point - a prior run's checkpoint tells this run
+      *    how many transactions were already applied, so a crash
+      *    or abend partway through doesn't re-post them.
+       01 restart-count        pic 9(5) value zero.
+       01 restart-sales-total  pic 9(15)v99 value zero.
+       01 skip-index           pic 9(5).
+       01 records-applied      pic 9(5) value zero.
+
+      *    Run date, formatted for Sales-Detail-File rows.
+       01 Run-Date-Formatted.
+           03 rdf-mm            pic 99.
+           03                   pic x value "/".
+           03 rdf-dd            pic 99.
+           03                   pic x value "/".
+           03                   pic xx value "20".
+           03 rdf-yy            pic 99.
+
+      *    Set when PRG13 inquiry sessions are active, so this run
+      *    refuses to post against pg10idx.dat until they clear.
+       01 lock-blocked-switch  pic x value "N".
+           88 lock-blocked     value "Y".
+
+      *    Snapshot of a record's fields taken right before a 'C' or
+      *    'P' action changes it, held here until the after-image is
+      *    known so both can go on one Audit-Report line.
+       01 Audit-Before-Record.
+           03 ab-ss-num             pic x(9).
+           03 ab-action             pic x.
+           03 ab-first-name         pic x(15).
+           03 ab-last-name          pic x(15).
+           03 ab-dependants         pic xx.
+           03 ab-status-code        pic x.
+           03 ab-store-number       pic xx.
+           03 ab-dept-number        pic xx.
+           03 ab-period-total       pic 9(8)v99.
+           03 ab-period-commission  pic 9(7)v99.
+
        report section.
        rd Output-Report
           page limit is 60 lines
@@ -70,6 +215,8 @@
                05 column 65            pic x(10) value "Commission".
            03 line plus 1.
                05 column 55            pic x(7) value "Depd'ts".
+               05 column 59            pic xx value "St".
+               05 column 61            pic xx value "Dp".
                05 column 66            pic x(8) value "Comments".
        01 detail-line type is detail line plus 1.
            03 line plus 1.
@@ -93,6 +240,10 @@
            03 line plus 1.
                05 column 57                pic xx
                        source dependants of disk-record.
+               05 column 59                pic xx
+                       source store-number of disk-record.
+               05 column 61                pic xx
+                       source dept-number of disk-record.
                05 column 63                pic x(14)
                        source comments.
        01 conclusion-line type is control footing final.
@@ -113,15 +264,124 @@
                05 column 33                pic x(7) value "Posted".
                05 column 45                pic z9
                        source p of counters.
+           03 line plus 1.
+               05 column 33           pic x(11) value "Terminated:".
+               05 column 45                pic z9
+                       source t of counters.
+           03 line plus 1.
+               05 column 33           pic x(12) value "Status Chg:".
+               05 column 45                pic z9
+                       source s of counters.
            03 line plus 1.
                05 column 33                pic x(6) value "Total:".
                05 column 45                pic z9
                        source total of counters.
+           03 line plus 1.
+               05 column 33                pic x(14)
+                       value "Restarted At:".
+               05 column 48                pic zzz99
+                       source restart-count.
            03 line plus 1.
                05 column 33                pic x(12)
                        value "Total Sales:".
                05 column 47                pic $$$,$$$,$$$,$$$,$$9.99
                        source total-sales.
+           03 line plus 2.
+               05 column 17                pic x(15)
+                       value "Reconciliation:".
+               05 column 33                pic x(6) value "Batch:".
+               05 column 45                pic x(8) value "Applied:".
+           03 line plus 1.
+               05 column 25                pic x(6) value "Added:".
+               05 column 33                pic zz9
+                       source Batch-A-Count.
+               05 column 45                pic zz9
+                       source a of counters.
+           03 line plus 1.
+               05 column 25                pic x(8) value "Changed:".
+               05 column 33                pic zz9
+                       source Batch-C-Count.
+               05 column 45                pic zz9
+                       source c of counters.
+           03 line plus 1.
+               05 column 25                pic x(8) value "Deleted:".
+               05 column 33                pic zz9
+                       source Batch-D-Count.
+               05 column 45                pic zz9
+                       source d of counters.
+           03 line plus 1.
+               05 column 25                pic x(7) value "Posted:".
+               05 column 33                pic zz9
+                       source Batch-P-Count.
+               05 column 45                pic zz9
+                       source p of counters.
+           03 line plus 1.
+               05 column 25           pic x(11) value "Terminated:".
+               05 column 33                pic zz9
+                       source Batch-T-Count.
+               05 column 45                pic zz9
+                       source t of counters.
+           03 line plus 1.
+               05 column 25           pic x(12) value "Status Chg:".
+               05 column 33                pic zz9
+                       source Batch-S-Count.
+               05 column 45                pic zz9
+                       source s of counters.
+           03 line plus 1.
+               05 column 25                pic x(14)
+                       value "Not Posted, R:".
+               05 column 40                pic zz9
+                       source Batch-R-Count.
+           03 line plus 1.
+               05 column 33                pic x(12)
+                       value "Batch Total:".
+               05 column 46                pic zz9
+                       source Batch-Total-Count.
+               05 column 51                pic x(9)
+                       source Batch-Control-Flag.
+
+       rd Audit-Report
+          page limit is 60 lines
+          first detail 6
+          last detail 55.
+       01 audit-heading-line type is page heading.
+           03 line 1.
+               05 column 15            pic x(40)
+                   value "Before/After Audit - Changes and Posts".
+           03 line plus 1.
+               05 column 1             pic x(30) source string-date.
+               05 column 40            pic x(8)
+                           source time-report-record.
+               05 column 50            pic x(5) value 'Page '.
+               05 column 56            pic 99 source page-counter.
+           03 line plus 1.
+               05 column 4             pic x(9) value 'SS #'.
+               05 column 15            pic x(1) value 'A'.
+               05 column 19            pic x(10) value 'First Name'.
+               05 column 36            pic x(9) value 'Last Name'.
+               05 column 49            pic x(10) value 'Sales'.
+               05 column 65            pic x(10) value 'Commission'.
+       01 audit-detail-line type is detail line plus 1.
+           03 line plus 1.
+               05 column 2              pic x(9) source ab-ss-num.
+               05 column 15             pic x    source ab-action.
+               05 column 17             pic x(6) value "Before".
+               05 column 24             pic x(15) source ab-first-name.
+               05 column 41             pic x(15) source ab-last-name.
+               05 column 49             pic $$$,$$$,$$9.99
+                       source ab-period-total.
+               05 column 65             pic $$$,$$$,$$9.99
+                       source ab-period-commission.
+           03 line plus 1.
+               05 column 17             pic x(6) value "After".
+               05 column 24             pic x(15)
+                       source first-name of disk-record.
+               05 column 41             pic x(15)
+                       source last-name of disk-record.
+               05 column 49             pic $$$,$$$,$$9.99
+                       source period-total of disk-record.
+               05 column 65             pic $$$,$$$,$$9.99
+                       source period-commission of disk-record.
 
        procedure division.
        1000-Main-Logic.
@@ -139,19 +399,174 @@
                   ", 20" delimited by size
                   yy of date-accept-record delimited by size
                   into String-Date
+           move mm of date-accept-record to rdf-mm
+           move dd of date-accept-record to rdf-dd
+           move yy of date-accept-record to rdf-yy
 
            initialize counters total-sales
+           perform 0600-Check-Lock
+           if lock-blocked
+               display "Posting Run Blocked - Inquiry Active"
+               stop run
+           end-if
+           perform 0650-Set-Batch-Lock
+           perform 0900-Read-Batch-Control
+           perform 0800-Read-Checkpoint
+           perform 0700-Backup-Master
            open i-o Indexed-File
            open input Valid-Tran-File
            open output Output-File
+           open extend Sales-Detail-File
+           open extend History-File
            initiate Output-Report
+           initiate Audit-Report
+           perform 0850-Skip-Already-Applied
+               varying skip-index from 1 by 1
+               until skip-index > restart-count
            perform 1500-Append-Indexed-File until end-of-file
            terminate Output-Report
+           terminate Audit-Report
+           perform 0950-Check-Batch-Control
            close Indexed-File
                  Valid-Tran-File
                  Output-File
+                 Sales-Detail-File
+                 History-File
+           perform 0880-Clear-Checkpoint
+           perform 0680-Clear-Batch-Lock
            stop run.
 
+      *    Refuses to start a posting run while a PRG13 inquiry
+      *    session has pg10idx.dat open.
+       0600-Check-Lock.
+           move "N" to lock-blocked-switch
+           open input Lock-File
+           read Lock-File
+               at end initialize Lock-Record
+               not at end
+                   if Lock-Inquiry-Count > zero
+                       move "Y" to lock-blocked-switch
+                   end-if
+           end-read
+           close Lock-File.
+
+      *    Marks the shared lock record so PRG13 won't open the
+      *    file i-o until this run clears it again.
+       0650-Set-Batch-Lock.
+           move "Y" to Lock-Batch-Active
+           move zero to Lock-Inquiry-Count
+           open output Lock-File
+           write Lock-Record
+           close Lock-File.
+
+       0680-Clear-Batch-Lock.
+           move space to Lock-Batch-Active
+           move zero to Lock-Inquiry-Count
+           open output Lock-File
+           write Lock-Record
+           close Lock-File.
+
+      *    Copies every record on pg10idx.dat to pg10idx.bak before
+      *    this run touches it, so a botched posting run can be
+      *    restored from a known-good snapshot.
+       0700-Backup-Master.
+           move spaces to backup-eof-flag
+           open input Indexed-File
+           open output Backup-File
+           read Indexed-File next record
+               at end move "YES" to backup-eof-flag
+           end-read
+           perform 0750-Write-Backup-Record
+               until backup-end-of-file
+           close Indexed-File
+           close Backup-File.
+
+       0750-Write-Backup-Record.
+           move ss-num of disk-record to bk-ss-num
+           move first-name of disk-record to bk-first-name
+           move last-name of disk-record to bk-last-name
+           move dependants of disk-record to bk-dependants
+           move status-code of disk-record to bk-status-code
+           move store-number of disk-record to bk-store-number
+           move dept-number of disk-record to bk-dept-number
+           move period-total of disk-record to bk-period-total
+           move ytd-total of disk-record to bk-ytd-total
+           move period-commission of disk-record
+               to bk-period-commission
+           move ytd-commission of disk-record to bk-ytd-commission
+           write Backup-Record
+           read Indexed-File next record
+               at end move "YES" to backup-eof-flag
+           end-read.
+
+      *    Picks up the count of transactions already applied by a
+      *    prior, interrupted run of this program - zero on a clean
+      *    run, since the checkpoint file starts out absent.
+       0800-Read-Checkpoint.
+           move zero to restart-count
+           move zero to restart-sales-total
+           open input Checkpoint-File
+           read Checkpoint-File
+               at end move zero to restart-count
+               not at end
+                   move Checkpoint-Count to restart-count
+                   move Checkpoint-Sales-Total to restart-sales-total
+           end-read
+           close Checkpoint-File.
+
+      *    Re-reads (without re-applying) the transactions a prior
+      *    run already posted, so this run picks up right after them.
+       0850-Skip-Already-Applied.
+           read Valid-Tran-File
+               at end move "YES" to eof-flag
+           end-read.
+
+      *    Records this run's progress after every transaction is
+      *    applied, so an interrupted run can restart cleanly.
+       0870-Write-Checkpoint.
+           add 1 to records-applied
+           compute Checkpoint-Count = restart-count + records-applied
+           compute Checkpoint-Sales-Total =
+                   restart-sales-total + total-sales
+           open output Checkpoint-File
+           write Checkpoint-Record
+           close Checkpoint-File.
+
+      *    A completed run has nothing left to restart from.
+       0880-Clear-Checkpoint.
+           move zero to Checkpoint-Count
+           move zero to Checkpoint-Sales-Total
+           open output Checkpoint-File
+           write Checkpoint-Record
+           close Checkpoint-File.
+
+      *    Batch control totals from PRG12A - carried in the
+      *    record area for comparison once this run finishes.
+       0900-Read-Batch-Control.
+           open input Batch-Control-File
+           read Batch-Control-File
+               at end initialize Batch-Control-Record
+           end-read
+           close Batch-Control-File.
+
+      *    R transactions pass validation in PRG12A but this program
+      *    has no posting logic for them yet, so the check is against
+      *    the A/C/D/P/T/S slice of the batch total.  On a restarted
+      *    run, restart-count transactions were already applied by
+      *    the prior run and only re-read here, so they're added back
+      *    in to compare against the full batch total.
+       0950-Check-Batch-Control.
+           if total of counters + restart-count =
+                   Batch-A-Count + Batch-C-Count
+                       + Batch-D-Count + Batch-P-Count
+                       + Batch-T-Count + Batch-S-Count
+                   and total-sales + restart-sales-total =
+                       Batch-Sales-Total
+               move "Matches" to Batch-Control-Flag
+           else
+               move "MISMATCH" to Batch-Control-Flag
+           end-if.
+
        1500-Append-Indexed-File.
        read Valid-Tran-File
            at end
@@ -169,6 +584,8 @@
                            move corresponding Valid-Tran-Record
                                to disk-record
                            move "A" to status-code of disk-record
+                           move Run-Date-Formatted
+                               to hire-date of disk-record
                            write disk-record
                            end-write
                            move "OK" to comments
@@ -177,7 +594,6 @@
                            move "Record Present" to comments
                            generate detail-line
                    end-read
-                   add period-total to total-sales
                end-if
                if action of Valid-Tran-Record = 'C'
                    add 1 to c of counters
@@ -194,6 +610,25 @@
                        not invalid key
                            move "Before Change" to comments
                            generate detail-line
+                           move "C" to ab-action
+                           move ss-num of disk-record to ab-ss-num
+                           move first-name of disk-record
+                               to ab-first-name
+                           move last-name of disk-record
+                               to ab-last-name
+                           move dependants of disk-record
+                               to ab-dependants
+                           move status-code of disk-record
+                               to ab-status-code
+                           move store-number of disk-record
+                               to ab-store-number
+                           move dept-number of disk-record
+                               to ab-dept-number
+                           move period-total of disk-record
+                               to ab-period-total
+                           move period-commission of disk-record
+                               to ab-period-commission
+                           perform 1560-Write-History-Record
                            if first-name of Valid-Tran-Record
                                not = spaces
                                move first-name of Valid-Tran-Record to
@@ -217,15 +652,26 @@
                                not = spaces
                                move status-code of Valid-Tran-Record to
                                    status-code of disk-record
+                               perform 1550-Stamp-Status-Date
+                           end-if
+                           if store-number of Valid-Tran-Record
+                               not = spaces
+                               move store-number of Valid-Tran-Record
+                                   to store-number of disk-record
+                           end-if
+                           if dept-number of Valid-Tran-Record
+                               not = spaces
+                               move dept-number of Valid-Tran-Record
+                                   to dept-number of disk-record
                            end-if
                            rewrite disk-record
                            end-rewrite
                            move "After Change" to comments
                            generate detail-line
-                           add period-total to total-sales
+                           generate audit-detail-line
                    end-read
                end-if
-               if action of Valid-Tran-File = 'D'
+               if action of Valid-Tran-Record = 'D'
                    add 1 to d of counters
                    add 1 to total of counters
                    move ss-num of Valid-Tran-Record to
@@ -235,13 +681,27 @@
                            move "Not Fount (D)" to comments
                            generate detail-line
                        not invalid key
+                           move "Before Delete" to comments
+                           generate detail-line
+                           move "D" to ab-action
+                           move ss-num of disk-record to ab-ss-num
+                           move first-name of disk-record
+                               to ab-first-name
+                           move last-name of disk-record
+                               to ab-last-name
+                           move period-total of disk-record
+                               to ab-period-total
+                           move period-commission of disk-record
+                               to ab-period-commission
+                           perform 1560-Write-History-Record
                            move "Item Deleted" to comments
                            generate detail-line
                            delete Indexed-File record
                            end-delete
+                           generate audit-detail-line
                    end-read
                end-if
-               if action of Valid-Tran-File = 'P'
+               if action of Valid-Tran-Record = 'P'
                    add 1 to p of counters
                    add 1 to total of counters
                    move ss-num of Valid-Tran-Record to
@@ -253,14 +713,133 @@
                        not invalid key
                            move "Before Post" to comments
                            generate detail-line
+                           move "P" to ab-action
+                           move ss-num of disk-record to ab-ss-num
+                           move first-name of disk-record
+                               to ab-first-name
+                           move last-name of disk-record
+                               to ab-last-name
+                           move period-total of disk-record
+                               to ab-period-total
+                           move period-commission of disk-record
+                               to ab-period-commission
+                           perform 1560-Write-History-Record
                            add sales-increase of Valid-Tran-Record to
                                period-total of disk-record
+                           compute Commission-Earned rounded =
+                               sales-increase of Valid-Tran-Record
+                                   * Commission-Rate
+                           add Commission-Earned to
+                               period-commission of disk-record
                            rewrite disk-record
                            end-rewrite
                            move "After Post" to comments
                            generate detail-line
-                           add period-total to total-sales
+                           generate audit-detail-line
+                           move ss-num of disk-record to sd-ss-num
+                           move product-code of Valid-Tran-Record
+                               to sd-product-code
+                           move sales-increase of Valid-Tran-Record
+                               to sd-sales-amount
+                           move Run-Date-Formatted to sd-run-date
+                           write Sales-Detail-Record
+                           add sales-increase of Valid-Tran-Record
+                               to total-sales
                   end-read
               end-if
+      *    Record stays on the master with a "T" status and a
+      *    term-date instead of being physically deleted, so its
+      *    history is still there for PRG13/PRG14 to look up.
+              if action of Valid-Tran-Record = 'T'
+                  add 1 to t of counters
+                  add 1 to total of counters
+                  move ss-num of Valid-Tran-Record to
+                      ss-num of disk-record
+                  read Indexed-File
+                      invalid key
+                          move "Not Found (T)" to comments
+                          generate detail-line
+                      not invalid key
+                          move "Before Term" to comments
+                          generate detail-line
+                          move "T" to ab-action
+                          move ss-num of disk-record to ab-ss-num
+                          move first-name of disk-record
+                              to ab-first-name
+                          move last-name of disk-record
+                              to ab-last-name
+                          move period-total of disk-record
+                              to ab-period-total
+                          move period-commission of disk-record
+                              to ab-period-commission
+                          perform 1560-Write-History-Record
+                          move "T" to status-code of disk-record
+                          move Run-Date-Formatted
+                              to term-date of disk-record
+                          rewrite disk-record
+                          end-rewrite
+                          move "After Term" to comments
+                          generate detail-line
+                          generate audit-detail-line
+                  end-read
+              end-if
+      *    Status-only change - no field edits beyond status-code
+      *    itself, so there's no "Maybe blank, maybe not" field list
+      *    to walk the way 'C' has.  Hire/term dates get the same
+      *    treatment a status-changing 'C' gets.
+              if action of Valid-Tran-Record = 'S'
+                  add 1 to s of counters
+                  add 1 to total of counters
+                  move ss-num of Valid-Tran-Record to
+                      ss-num of disk-record
+                  read Indexed-File
+                      invalid key
+                          move "Not Found (S)" to comments
+                          generate detail-line
+                      not invalid key
+                          move "Before Status" to comments
+                          generate detail-line
+                          move "S" to ab-action
+                          move ss-num of disk-record to ab-ss-num
+                          move first-name of disk-record
+                              to ab-first-name
+                          move last-name of disk-record
+                              to ab-last-name
+                          move period-total of disk-record
+                              to ab-period-total
+                          move period-commission of disk-record
+                              to ab-period-commission
+                          perform 1560-Write-History-Record
+                          move status-code of Valid-Tran-Record
+                              to status-code of disk-record
+                          perform 1550-Stamp-Status-Date
+                          rewrite disk-record
+                          end-rewrite
+                          move "After Status" to comments
+                          generate detail-line
+                          generate audit-detail-line
+                  end-read
+              end-if
+              perform 0870-Write-Checkpoint
        end-read.
 
+      *    Keeps hire-date/term-date in step with a status-code
+      *    change applied through 'C' or 'S' - the same stamping the
+      *    'T' action above does, without needing a separate action
+      *    code for every possible status value.
+       1550-Stamp-Status-Date.
+           if status-code of disk-record = 'T'
+               move Run-Date-Formatted to term-date of disk-record
+           end-if
+           if status-code of disk-record = 'A'
+               move Run-Date-Formatted to hire-date of disk-record
+           end-if.
+
+      *    Writes the before-image already captured in
+      *    Audit-Before-Record out to History-File, ahead of the
+      *    REWRITE/DELETE that's about to apply it.
+       1560-Write-History-Record.
+           move Audit-Before-Record to h-before-image
+           move Run-Date-Formatted to h-run-date
+           write History-Record.
+
