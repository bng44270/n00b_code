@@ -0,0 +1,103 @@
+       identification division.
+       program-id.  prg17.
+       author.  Andy Carlson.
+
+
+       environment division.
+       input-output section.
+       file-control.
+      *    New-hire transactions are appended straight onto the
+      *    same LNS file PRG12A reads, so the next transaction run
+      *    picks up every new hire entered here with no hand-off.
+           select LNS-Tran-File assign to disk "u:\cobol\ksdstran.lns"
+                  organization is line sequential.
+
+       data division.
+       file section.
+       fd LNS-Tran-File.
+       01 LNS-Tran-Record.
+           03 ss-num           pic x(9).
+           03 action           pic x.
+           03 first-name       pic x(15).
+           03 last-name        pic x(15).
+           03 dependants       pic xx.
+           03 status-code      pic x.
+           03 store-number     pic xx.
+           03 dept-number      pic xx.
+           03 sales-increase   pic x(8).
+           03 product-code     pic x(10).
+
+       working-storage section.
+       copy gencode.
+       01 string-date            pic x(30).
+       01 screen-record.
+           03 ss-num             pic x(9).
+           03 first-name         pic x(15).
+           03 last-name          pic x(15).
+           03 dependants         pic xx.
+           03 status-code        pic x.
+           03 store-number       pic xx.
+           03 dept-number        pic xx.
+       01 do-again                pic x(3) value space.
+           88 Stop-Loop           value "NO".
+
+       procedure division.
+       1000-Main-Logic.
+      *    Date Making Lines
+           accept date-accept-record from date
+           accept time-accept-record from time
+           accept day-number from day-of-week
+           move corresponding time-accept-record to time-report-record
+           string Days-Of-Week (Day-number) delimited by space
+                  ", " delimited by size
+                  Month-List (mm of date-accept-record)
+                    delimited by space
+                  " " delimited by size
+                  dd of date-accept-record delimited by size
+                  ", 20" delimited by size
+                  yy of date-accept-record delimited by size
+                  into String-Date
+
+           perform 1500-Enter-New-Hire
+               until Stop-Loop
+           stop run.
+
+       1500-Enter-New-Hire.
+           display spaces at 0101 erase eos
+           display string-date at 0110
+           display time-report-record at 0140
+           display "car3872's New-Hire Intake" at 0220
+           initialize screen-record
+           display "SS #" at 0404
+           accept ss-num of screen-record at 0416
+           display "First Name" at 0604
+           accept first-name of screen-record at 0616
+           display "Last Name" at 0804
+           accept last-name of screen-record at 0816
+           display "Dependants" at 1004
+           accept dependants of screen-record at 1016
+           display "Store #" at 1204
+           accept store-number of screen-record at 1216
+           display "Dept #" at 1404
+           accept dept-number of screen-record at 1416
+           move "A" to status-code of screen-record
+           display "Status" at 1604
+           display status-code of screen-record at 1616
+           display "Press <Enter> to add this employee" at 2420
+           stop spaces
+
+           move corresponding screen-record to LNS-Tran-Record
+           move "A" to action of LNS-Tran-Record
+           move spaces to sales-increase of LNS-Tran-Record
+           move spaces to product-code of LNS-Tran-Record
+           open extend LNS-Tran-File
+           write LNS-Tran-Record
+           close LNS-Tran-File
+
+           display spaces at 0101 erase eos
+           display "New hire added to the transaction queue." at 2420
+           display "Enter another new hire? (Y/N)" at 2440
+           accept do-again at 2470
+           if do-again = "N" or do-again = "n"
+             move "NO" to do-again
+           end-if.
