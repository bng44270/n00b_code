@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG16.
+       AUTHOR.  Andy Carlson.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-FILE ASSIGN TO "u:\cobol\PRG08.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-PRINTER-FILE ASSIGN TO PRINTER "lpt1".
+      *    Unit costs as of the prior run, refreshed at the end of
+      *    this run so the next run can compare against today's costs.
+      *    Won't exist yet the first time this program is run, so
+      *    it's OPTIONAL the same way PRG06/PRG07 treat their YTD-FILE.
+           SELECT OPTIONAL PRIOR-COST-FILE
+                                   ASSIGN TO "u:\cobol\PRG08.PRC"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Combined nightly exception digest, shared across reports
+           SELECT Exception-File ASSIGN TO "u:\cobol\PRG08.EXC"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CURRENT-FILE.
+       01 CURRENT-RECORD.
+           03 STORE-NUMBER-CR          PIC X(2).
+           03 DEPARTMENT-NUMBER-CR     PIC X(2).
+           03 PRODUCT-CODE-CR          PIC X(10).
+           03 DESCRIPTION-CR           PIC X(20).
+           03 UNIT-COST-CR             PIC 99999V99.
+           03 QUANTITY-CR              PIC 999999.
+           03 RETAIL-COST-CR           PIC 99999V99.
+           03 VENDOR-CODE-CR           PIC X(6).
+           03 REORDER-POINT-CR         PIC 9(6).
+
+       FD OUTPUT-PRINTER-FILE.
+       01 OUTPUT-PRINTER-RECORD        PIC X(100).
+
+       FD PRIOR-COST-FILE.
+       01 PRIOR-COST-RECORD.
+           03 PRODUCT-CODE-PC          PIC X(10).
+           03 UNIT-COST-PC             PIC 99999V99.
+
+       FD Exception-File.
+           COPY excdig.
+
+       WORKING-STORAGE SECTION.
+
+       01 MISC-AND-COUNTER-LIST.
+           03 CURRENT-EOF-MARKER       PIC X(3) VALUE "NO".
+               88 CURRENT-END-OF-FILE  VALUE "YES".
+           03 PRIOR-EOF-MARKER         PIC X(3) VALUE "NO".
+               88 PRIOR-END-OF-FILE    VALUE "YES".
+           03 PRODUCT-COUNTER          PIC 9(4) VALUE ZEROS.
+           03 CHANGED-COUNTER          PIC 9(4) VALUE ZEROS.
+           03 NEW-PRODUCT-COUNTER      PIC 9(4) VALUE ZEROS.
+
+      *    Prior run's unit costs, loaded before comparing
+       01 Prior-Cost-Table.
+           03 Prior-Cost-Entry occurs 500 times.
+               05 Prior-Code           pic x(10).
+               05 Prior-Cost           pic 99999v99.
+       01 Prior-Cost-Count          pic 9(4) value zero.
+       01 Prior-Cost-Index          pic 9(4).
+       01 Prior-Matched-Switch      pic x value "N".
+           88 Prior-Matched         value "Y".
+       01 Matched-Prior-Cost        pic 99999v99.
+
+       01 HEADING-LINE.
+           03                          PIC X(10) VALUE "PROD. CODE".
+           03                          PIC X(4) VALUE SPACES.
+           03                          PIC X(11) VALUE "DESCRIPTION".
+           03                          PIC X(11) VALUE SPACES.
+           03                          PIC X(9) VALUE "OLD COST".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(9) VALUE "NEW COST".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(6) VALUE "CHANGE".
+
+       01 DETAIL-LINE.
+           03 PRODUCT-CODE-DL          PIC X(10).
+           03                          PIC X(4) VALUE SPACES.
+           03 DESCRIPTION-DL           PIC X(20).
+           03                          PIC X(2) VALUE SPACES.
+           03 OLD-COST-DL              PIC $$$,$$9.99.
+           03                          PIC X(2) VALUE SPACES.
+           03 NEW-COST-DL              PIC $$$,$$9.99.
+           03                          PIC X(2) VALUE SPACES.
+           03 CHANGE-DL                PIC +$$$,$$9.99.
+
+       01 NEW-PRODUCT-LINE.
+           03 PRODUCT-CODE-NL          PIC X(10).
+           03                          PIC X(4) VALUE SPACES.
+           03 DESCRIPTION-NL           PIC X(20).
+           03                          PIC X(2) VALUE SPACES.
+           03                          PIC X(12) VALUE "** NEW **".
+
+       01 PRODUCT-CONCLUSION-LINE.
+           03                          PIC X(15) VALUE "PRODUCTS READ:".
+           03 PRODUCTS-CL              PIC ZZZ9.
+
+       01 CHANGED-CONCLUSION-LINE.
+           03                          PIC X(15) VALUE "COST CHANGES:".
+           03 CHANGED-CL               PIC ZZZ9.
+
+       01 NEW-CONCLUSION-LINE.
+           03                          PIC X(15) VALUE "NEW PRODUCTS:".
+           03 NEW-PRODUCT-CL           PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN-LOGIC.
+           OPEN INPUT PRIOR-COST-FILE
+           PERFORM 1500-LOAD-PRIOR-TABLE
+               UNTIL PRIOR-END-OF-FILE
+           CLOSE PRIOR-COST-FILE
+
+           OPEN INPUT CURRENT-FILE
+           OPEN OUTPUT OUTPUT-PRINTER-FILE
+           OPEN OUTPUT PRIOR-COST-FILE
+           PERFORM 3000-WRITE-HEADING
+           READ CURRENT-FILE
+               AT END MOVE "YES" TO CURRENT-EOF-MARKER
+           END-READ
+           PERFORM 2000-READ-CURRENT-FILE
+               UNTIL CURRENT-END-OF-FILE
+           PERFORM 5000-WRITE-CONCLUSION
+           CLOSE CURRENT-FILE
+           CLOSE OUTPUT-PRINTER-FILE
+           CLOSE PRIOR-COST-FILE
+           STOP RUN.
+
+       1500-LOAD-PRIOR-TABLE.
+           READ PRIOR-COST-FILE
+               AT END MOVE "YES" TO PRIOR-EOF-MARKER
+               NOT AT END
+                   add 1 to Prior-Cost-Count
+                   move PRODUCT-CODE-PC to Prior-Code (Prior-Cost-Count)
+                   move UNIT-COST-PC to Prior-Cost (Prior-Cost-Count)
+           END-READ.
+
+       2000-READ-CURRENT-FILE.
+           ADD 1 TO PRODUCT-COUNTER
+           PERFORM 2050-FIND-PRIOR-COST
+           IF Prior-Matched
+               IF Matched-Prior-Cost NOT = UNIT-COST-CR
+                   ADD 1 TO CHANGED-COUNTER
+                   PERFORM 4000-WRITE-CHANGE-LINE
+               END-IF
+           ELSE
+               ADD 1 TO NEW-PRODUCT-COUNTER
+               PERFORM 4100-WRITE-NEW-LINE
+           END-IF
+           MOVE PRODUCT-CODE-CR TO PRODUCT-CODE-PC
+           MOVE UNIT-COST-CR TO UNIT-COST-PC
+           WRITE PRIOR-COST-RECORD
+           READ CURRENT-FILE
+               AT END MOVE "YES" TO CURRENT-EOF-MARKER
+           END-READ.
+
+       2050-FIND-PRIOR-COST.
+           MOVE "N" TO Prior-Matched-Switch
+           PERFORM 2060-CHECK-PRIOR-ENTRY
+               VARYING Prior-Cost-Index FROM 1 BY 1
+               UNTIL Prior-Cost-Index > Prior-Cost-Count
+                  OR Prior-Matched.
+
+       2060-CHECK-PRIOR-ENTRY.
+           IF PRODUCT-CODE-CR = Prior-Code (Prior-Cost-Index)
+               MOVE "Y" TO Prior-Matched-Switch
+               MOVE Prior-Cost (Prior-Cost-Index) TO Matched-Prior-Cost
+           END-IF.
+
+       3000-WRITE-HEADING.
+           MOVE HEADING-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING PAGE
+           MOVE SPACES TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES.
+
+       4000-WRITE-CHANGE-LINE.
+           MOVE PRODUCT-CODE-CR TO PRODUCT-CODE-DL
+           MOVE DESCRIPTION-CR TO DESCRIPTION-DL
+           MOVE Matched-Prior-Cost TO OLD-COST-DL
+           MOVE UNIT-COST-CR TO NEW-COST-DL
+           COMPUTE CHANGE-DL = UNIT-COST-CR - Matched-Prior-Cost
+           MOVE DETAIL-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES.
+
+       4100-WRITE-NEW-LINE.
+           MOVE PRODUCT-CODE-CR TO PRODUCT-CODE-NL
+           MOVE DESCRIPTION-CR TO DESCRIPTION-NL
+           MOVE NEW-PRODUCT-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES.
+
+       5000-WRITE-CONCLUSION.
+           MOVE PRODUCT-COUNTER TO PRODUCTS-CL
+           MOVE PRODUCT-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 3 LINES
+           MOVE CHANGED-COUNTER TO CHANGED-CL
+           MOVE CHANGED-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+           MOVE NEW-PRODUCT-COUNTER TO NEW-PRODUCT-CL
+           MOVE NEW-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+           PERFORM 6000-Write-Exception-Digest.
+
+       6000-Write-Exception-Digest.
+           IF CHANGED-COUNTER > ZERO
+               MOVE "PRG16" TO Excdig-Program
+               MOVE "Unit cost changes since last run" TO
+                   Excdig-Description
+               MOVE CHANGED-COUNTER TO Excdig-Count
+               OPEN EXTEND Exception-File
+               WRITE Exception-Digest-Record
+               CLOSE Exception-File
+           END-IF.
