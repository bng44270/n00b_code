@@ -15,19 +15,54 @@
        data division.
        file section.
        fd indexed-file.
-       copy u:\cobol\diskrec.
+       copy diskrec.
 
        fd output-file
           report is output-report.
 
        working-storage section.
-       copy u:\cobol\gencode.
+       copy gencode.
 
        01 string-date          pic x(30).
        01 total-count          pic 99 value zero.
        01 eof-error            pic xxx value space.
            88 end-of-file      value 'YES'.
 
+      *    Y-T-D should never be less than the current period's total,
+      *    since Y-T-D is a running accumulation of the periods -
+      *    flag it on the report when it is, so it gets looked at.
+       01 Sanity-Flag          pic x(12) value spaces.
+       01 sanity-error-count   pic 99 value zero.
+
+      *    SS# range and active-only restriction, entered at job
+      *    start - an Enter on either range prompt leaves that end
+      *    of the range open (low-values/high-values), so a blank
+      *    response on both prompts selects every employee.
+       01 SSN-Range-Low            pic x(9).
+       01 SSN-Range-High           pic x(9).
+       01 Active-Only-Response     pic x value "N".
+           88 Active-Only-Selected value "Y".
+       01 Selection-Matched-Switch pic x value "N".
+           88 Selection-Matched    value "Y".
+       01 excluded-count           pic 99 value zero.
+
+      *    Escalating commission schedule applied when this report
+      *    is built, rather than printing whatever flat commission
+      *    figure happens to be posted on the master record.
+      *        under   $5,000.00 period/ytd total - 5%
+      *        $5,000.00 up to $10,000.00          - 7%
+      *        $10,000.00 and over                 - 10%
+       01 Tier-Commission-Rate     pic v99.
+       01 Computed-Period-Commission pic 9(7)v99.
+       01 Computed-YTD-Commission    pic 9(9)v99.
+
+      *    Company-wide totals across every employee this report
+      *    selects, printed once at the very end of the run.
+       01 Grand-Period-Total         pic 9(9)v99 value zero.
+       01 Grand-Period-Commission    pic 9(9)v99 value zero.
+       01 Grand-YTD-Total            pic 9(9)v99 value zero.
+       01 Grand-YTD-Commission       pic 9(9)v99 value zero.
+
        report section.
        rd output-report
           page limit is 60 lines
@@ -42,12 +77,19 @@
                                                time-report-record.
                05 column 50            pic x(5) value "Page ".
                05 column 56            pic 99 source page-counter.
+           03 line plus 1.
+               05 column 1             pic x(3) value "FY ".
+               05 column 4             pic 9(4) source Fiscal-Year.
+               05 column 9             pic x(7) value "Period ".
+               05 column 17            pic 99 source Fiscal-Period.
            03 line plus 1.
                05 column 5             pic x(9) value "SS #".
                05 column 16            pic x(10) value "First Name".
                05 column 31            pic x(9) value "Last Name".
                05 column 46            pic x(10) value "Dep.".
                05 column 52            pic x(6) value "Status".
+               05 column 61            pic xx value "St".
+               05 column 64            pic xx value "Dp".
            03 line plus 1.
                05 column 46            pic x(6) value "Sales".
                05 column 52            pic x(9) value "Comission".
@@ -64,18 +106,23 @@
                                                    disk-record.
                05 column 52            pic x       source status-code of
                                                    disk-record.
+               05 column 61            pic xx      source store-number
+                                                   of disk-record.
+               05 column 64            pic xx      source dept-number
+                                                   of disk-record.
            03 line plus 1.
                05 column 31            pic x(8) value "Present".
-               05 column 46            pic $$$,$$$,$$z.99
+               05 column 46            pic $$$,$$$,$$9.99
                            source period-total of disk-record.
-               05 column 52            pic $$$,$$$,$$z.99
+               05 column 52            pic $$$,$$$,$$9.99
                            source ytd-total of disk-record.
            03 line plus 1.
                05 column 31            pic x(6) value "Y-T-D:".
-               05 column 46            pic $$$,$$$,$$z.99
-                           source period-commission of disk-record.
-               05 column 52            pic $$$,$$$,$$z.99
-                           source ytd-commission of disk-record.
+               05 column 46            pic $$$,$$$,$$9.99
+                           source Computed-Period-Commission.
+               05 column 52            pic $$$,$$$,$$9.99
+                           source Computed-YTD-Commission.
+               05 column 66            pic x(12) source Sanity-Flag.
 
        01 conclusion-line type is control footing final.
            03 line plus 2.
@@ -83,6 +130,30 @@
            03 line plus 1.
                05 column 15            pic x(5) value "Total".
                05 column 25            pic z9 source total-count.
+           03 line plus 1.
+               05 column 15            pic x(10) value "Sanity Chk".
+               05 column 25            pic z9 source sanity-error-count.
+           03 line plus 1.
+               05 column 15            pic x(8) value "Excluded".
+               05 column 25            pic z9 source excluded-count.
+           03 line plus 2.
+               05 column 10       pic x(15) value "Company Totals:".
+           03 line plus 1.
+               05 column 15            pic x(6) value "Sales".
+               05 column 25            pic $$$,$$$,$$$,$$9.99
+                       source Grand-Period-Total.
+           03 line plus 1.
+               05 column 15            pic x(11) value "Commission:".
+               05 column 25            pic $$$,$$$,$$$,$$9.99
+                       source Grand-Period-Commission.
+           03 line plus 1.
+               05 column 15            pic x(9) value "YTD Sales".
+               05 column 25            pic $$$,$$$,$$$,$$9.99
+                       source Grand-YTD-Total.
+           03 line plus 1.
+               05 column 15       pic x(15) value "YTD Commission:".
+               05 column 25            pic $$$,$$$,$$$,$$9.99
+                       source Grand-YTD-Commission.
 
        procedure division.
        1000-Main-Logic.
@@ -101,6 +172,17 @@
                   yy of date-accept-record delimited by size
                   into String-Date
 
+           if mm of date-accept-record >= 7
+               compute Fiscal-Period = mm of date-accept-record - 6
+               compute Fiscal-Year = 2000 + yy of date-accept-record
+           else
+               compute Fiscal-Period = mm of date-accept-record + 6
+               compute Fiscal-Year =
+                       2000 + yy of date-accept-record - 1
+           end-if
+
+           perform 1200-Get-Selection
+
            open input indexed-file
            open output output-file
            initiate output-report
@@ -110,11 +192,88 @@
            close indexed-file
            stop run.
 
+       1200-Get-Selection.
+           display "Enter low SS# to include, or Enter for no "
+                   "lower bound:"
+           accept SSN-Range-Low
+           if SSN-Range-Low = spaces
+               move low-values to SSN-Range-Low
+           end-if
+
+           display "Enter high SS# to include, or Enter for no "
+                   "upper bound:"
+           accept SSN-Range-High
+           if SSN-Range-High = spaces
+               move high-values to SSN-Range-High
+           end-if
+
+           display "Restrict to active employees only "
+                   "(status-code = A)? (Y/N):"
+           accept Active-Only-Response.
+
        2000-read-file.
            read indexed-file
              at end
                move "YES" to eof-error
              not at end
-                   generate detail-info
-                   add 1 to total-count
+                   perform 2050-Check-Selection
+                   if Selection-Matched
+                       move spaces to Sanity-Flag
+                       if ytd-total of disk-record
+                               < period-total of disk-record
+                           move "** CHECK **" to Sanity-Flag
+                           add 1 to sanity-error-count
+                       end-if
+                       perform 2070-Compute-Tier-Commission
+                       add period-total of disk-record
+                           to Grand-Period-Total
+                       add Computed-Period-Commission
+                           to Grand-Period-Commission
+                       add ytd-total of disk-record
+                           to Grand-YTD-Total
+                       add Computed-YTD-Commission
+                           to Grand-YTD-Commission
+                       generate detail-info
+                       add 1 to total-count
+                   else
+                       add 1 to excluded-count
+                   end-if
            end-read.
+
+       2050-Check-Selection.
+           move "Y" to Selection-Matched-Switch
+           if ss-num of disk-record < SSN-Range-Low
+                  or ss-num of disk-record > SSN-Range-High
+               move "N" to Selection-Matched-Switch
+           end-if
+           if Active-Only-Selected
+                  and status-code of disk-record not = "A"
+               move "N" to Selection-Matched-Switch
+           end-if.
+
+      *    Applies the escalating commission schedule documented
+      *    above separately against period-total and ytd-total, so
+      *    the figures on this report reflect current policy instead
+      *    of whatever flat-rate amount PRG12B last posted.
+       2070-Compute-Tier-Commission.
+           evaluate true
+               when period-total of disk-record >= 10000.00
+                   move .10 to Tier-Commission-Rate
+               when period-total of disk-record >= 5000.00
+                   move .07 to Tier-Commission-Rate
+               when other
+                   move .05 to Tier-Commission-Rate
+           end-evaluate
+           compute Computed-Period-Commission rounded =
+               period-total of disk-record * Tier-Commission-Rate
+
+           evaluate true
+               when ytd-total of disk-record >= 10000.00
+                   move .10 to Tier-Commission-Rate
+               when ytd-total of disk-record >= 5000.00
+                   move .07 to Tier-Commission-Rate
+               when other
+                   move .05 to Tier-Commission-Rate
+           end-evaluate
+           compute Computed-YTD-Commission rounded =
+               ytd-total of disk-record * Tier-Commission-Rate.
