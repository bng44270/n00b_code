@@ -0,0 +1,411 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG19.
+       AUTHOR.  Andy Carlson.
+
+      *    Sales-to-product cross-reference report - ties the sales
+      *    dollars PRG12B posts onto pg10idx.dat back to the PRG08.DAT
+      *    product that generated them, using the per-sale rows
+      *    PRG12B writes to Sales-Detail-File as the link between the
+      *    two files.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Sales-Detail-File ASSIGN TO DISK "salesdtl.dat"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Product-File ASSIGN TO "u:\cobol\PRG08.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Indexed-File ASSIGN TO DISK "pg10idx.dat"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS IS RANDOM
+                                   RECORD KEY IS ss-num OF disk-record.
+           SELECT sort-work-file ASSIGN TO DISK.
+           SELECT OUTPUT-PRINTER-FILE ASSIGN TO PRINTER "lpt1".
+      *    Combined nightly exception digest, shared across reports
+           SELECT Exception-File ASSIGN TO "u:\cobol\PRG08.EXC"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       sd sort-work-file.
+       01 sort-record.
+           03 sr-product-code         pic x(10).
+           03 sr-ss-num                pic x(9).
+           03 sr-sales-amount          pic 9(6)v99.
+           03 sr-run-date              pic x(10).
+
+       FD Sales-Detail-File.
+       01 Sales-Detail-Record.
+           03 sd-ss-num                pic x(9).
+           03 sd-product-code          pic x(10).
+           03 sd-sales-amount          pic 9(6)v99.
+           03 sd-run-date              pic x(10).
+
+       FD Product-File.
+       01 Product-Record.
+           03 STORE-NUMBER-OR          PIC X(2).
+           03 DEPARTMENT-NUMBER-OR     PIC X(2).
+           03 PRODUCT-CODE-OR          PIC X(10).
+           03 DESCRIPTION-OR           PIC X(20).
+           03 UNIT-COST-OR             PIC 99999V99.
+           03 QUANTITY-OR              PIC 999999.
+           03 RETAIL-COST-OR           PIC 99999V99.
+           03 VENDOR-CODE-OR           PIC X(6).
+           03 REORDER-POINT-OR         PIC 9(6).
+
+       FD Indexed-File.
+       COPY diskrec.
+
+       FD OUTPUT-PRINTER-FILE.
+       01 OUTPUT-PRINTER-RECORD        PIC X(100).
+
+       FD Exception-File.
+           COPY excdig.
+
+       WORKING-STORAGE SECTION.
+
+      *    Product code/description, loaded from PRG08.DAT before the
+      *    sort so each sales row can show what the product is.
+       01 Product-Table.
+           03 Product-Entry occurs 500 times.
+               05 Tbl-Product-Code     pic x(10).
+               05 Tbl-Description      pic x(20).
+       01 Product-Table-Count       pic 9(4) value zero.
+       01 Product-Table-Index       pic 9(4).
+       01 Product-Matched-Switch    pic x value "N".
+           88 Product-Matched       value "Y".
+       01 Matched-Description       pic x(20).
+
+       01 Product-EOF-Marker        pic x(3) value "NO".
+           88 Product-End-Of-File   value "YES".
+       01 Sales-EOF-Marker          pic x(3) value "NO".
+           88 Sales-End-Of-File     value "YES".
+       01 Sort-EOR-Marker           pic x(3) value "NO".
+           88 Sort-End-Of-Record    value "YES".
+
+       01 Loop-Checker               pic 9.
+           88 First-Product          value 1.
+       01 Current-Product-Code       pic x(10).
+       01 Current-Description        pic x(20).
+       01 Product-Sales-Total        pic 9(8)v99 value zero.
+       01 Grand-Sales-Total          pic 9(9)v99 value zero.
+       01 Product-Group-Count        pic 9(4) value zero.
+       01 Sale-Line-Count            pic 9(5) value zero.
+       01 Unmatched-Product-Count    pic 9(5) value zero.
+
+       01 Employee-Name               pic x(31).
+       01 Employee-Not-Found-Switch   pic x value "N".
+           88 Employee-Not-Found      value "Y".
+
+       01 Page-Report-Counter        pic 999 value zero.
+       01 Line-Report-Counter        pic 99 value zero.
+       01 Max-Lines-Per-Page         pic 99 value 55.
+
+       01 Date-Accept-Record.
+           03 yy-dar                   pic 99.
+           03 mm-dar                   pic 99.
+           03 dd-dar                   pic 99.
+       01 Time-Accept-Record.
+           03 hh-tar                   pic 99.
+           03 mm-tar                   pic 99.
+           03 ss-tar                   pic 99.
+           03 ff-tar                   pic 99.
+       01 Time-Report-Record.
+           03 hh-trr                   pic 99.
+           03                          pic x value ":".
+           03 mm-trr                   pic 99.
+           03                          pic x value ":".
+           03 ss-trr                   pic 99.
+       01 Day-Value                   pic 9.
+       01 String-Report-Date          pic x(30).
+
+       01 Day-Of-Week-Name.
+           03 pic x(10) value "Monday".
+           03 pic x(10) value "Tuesday".
+           03 pic x(10) value "Wednesday".
+           03 pic x(10) value "Thursday".
+           03 pic x(10) value "Friday".
+           03 pic x(10) value "Saturday".
+           03 pic x(10) value "Sunday".
+       01 redefines Day-Of-Week-Name.
+           03 Days-Of-Week pic x(10) occurs 7 times.
+
+       01 Months.
+           03 pic x(10) value "January".
+           03 pic x(10) value "February".
+           03 pic x(10) value "March".
+           03 pic x(10) value "April".
+           03 pic x(10) value "May".
+           03 pic x(10) value "June".
+           03 pic x(10) value "July".
+           03 pic x(10) value "August".
+           03 pic x(10) value "September".
+           03 pic x(10) value "October".
+           03 pic x(10) value "November".
+           03 pic x(10) value "December".
+       01 redefines Months.
+           03 Month-List pic x(10) occurs 12 times.
+
+       01 Page-Heading-Line.
+           03 String-Report-Date-Hl     pic x(30).
+           03                          pic x(29)
+                       value "car3872's Sales/Product X-Ref".
+           03 Time-Formatted           pic x(8).
+           03                          pic x(4) value space.
+           03                          pic x(5) value "Page".
+           03 Page-Number              pic zz9.
+
+       01 Heading-Line-2.
+           03                          pic x(6) value spaces.
+           03                          pic x(10) value "PROD. CODE".
+           03                          pic x(4) value spaces.
+           03                          pic x(20) value "DESCRIPTION".
+
+       01 Heading-Line-3.
+           03                          pic x(10) value spaces.
+           03                          pic x(9) value "SS #".
+           03                          pic x(3) value spaces.
+           03                          pic x(22) value "EMPLOYEE".
+           03                          pic x(5) value spaces.
+           03                          pic x(10) value "SALES".
+
+       01 Product-Heading-Detail.
+           03                          pic x(4) value spaces.
+           03 Product-Code-Hd          pic x(10).
+           03                          pic x(4) value spaces.
+           03 Description-Hd           pic x(20).
+
+       01 Sale-Detail-Line.
+           03                          pic x(10) value spaces.
+           03 SS-Num-Dl                pic x(9).
+           03                          pic x(3) value spaces.
+           03 Employee-Name-Dl         pic x(22).
+           03                          pic x(1) value spaces.
+           03 Sales-Amount-Dl          pic $$$,$$9.99.
+
+       01 Product-Total-Line.
+           03                          pic x(10) value spaces.
+           03                          pic x(20) value "Product Total:".
+           03 Product-Total-Dl         pic $$$,$$9.99.
+
+       01 Grand-Total-Line.
+           03                          pic x(16) value "Grand Total:".
+           03 Grand-Total-Dl           pic $$$,$$$,$$9.99.
+
+       01 Products-Listed-Line.
+           03                     pic x(17) value "Products Listed:".
+           03 Products-Listed-Dl  pic zz9.
+
+       01 Sales-Listed-Line.
+           03                          pic x(17) value "Sales Rows:".
+           03 Sales-Listed-Dl          pic zzz9.
+
+       01 Unmatched-Line.
+           03                          pic x(26)
+                       value "Sales, Unmatched Product:".
+           03 Unmatched-Dl             pic zz9.
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN-LOGIC.
+           ACCEPT Day-Value FROM DAY-OF-WEEK
+           ACCEPT Time-Accept-Record FROM TIME
+           MOVE hh-tar TO hh-trr
+           MOVE mm-tar TO mm-trr
+           MOVE ss-tar TO ss-trr
+           ACCEPT Date-Accept-Record FROM DATE
+           STRING Days-Of-Week (Day-Value) DELIMITED BY SPACE
+                  ", " DELIMITED BY SIZE
+                  Month-List (mm-dar) DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  dd-dar DELIMITED BY ZEROS
+                  ", 20" DELIMITED BY SIZE
+                  yy-dar DELIMITED BY SIZE
+                  INTO String-Report-Date
+
+           OPEN INPUT Product-File
+           PERFORM 1500-LOAD-PRODUCT-TABLE
+               UNTIL Product-End-Of-File
+           CLOSE Product-File
+
+           OPEN INPUT Indexed-File
+
+           SORT sort-work-file
+               ASCENDING KEY sr-product-code sr-ss-num
+               INPUT PROCEDURE BEGIN-SORT
+               OUTPUT PROCEDURE FINISH-SORT
+
+           CLOSE Indexed-File
+           STOP RUN.
+
+       1500-LOAD-PRODUCT-TABLE.
+           READ Product-File
+               AT END MOVE "YES" TO Product-EOF-Marker
+               NOT AT END
+                   ADD 1 TO Product-Table-Count
+                   MOVE PRODUCT-CODE-OR TO
+                       Tbl-Product-Code (Product-Table-Count)
+                   MOVE DESCRIPTION-OR TO
+                       Tbl-Description (Product-Table-Count)
+           END-READ.
+
+       BEGIN-SORT.
+           OPEN INPUT Sales-Detail-File
+           PERFORM UNTIL Sales-End-Of-File
+               READ Sales-Detail-File
+                   AT END MOVE "YES" TO Sales-EOF-Marker
+                   NOT AT END
+                       MOVE sd-product-code TO sr-product-code
+                       MOVE sd-ss-num TO sr-ss-num
+                       MOVE sd-sales-amount TO sr-sales-amount
+                       MOVE sd-run-date TO sr-run-date
+                       RELEASE sort-record
+               END-READ
+           END-PERFORM
+           CLOSE Sales-Detail-File.
+
+       FINISH-SORT.
+           MOVE 1 TO Loop-Checker
+           MOVE 1 TO Page-Report-Counter
+           OPEN OUTPUT Output-Printer-File
+           PERFORM 2500-Write-Page-Heading
+           PERFORM UNTIL Sort-End-Of-Record
+               RETURN sort-work-file INTO sort-record
+                   AT END MOVE "YES" TO Sort-EOR-Marker
+                   NOT AT END
+                       PERFORM 3000-Process-Sorted-Record
+           END-PERFORM
+           IF NOT First-Product
+               PERFORM 3500-Product-Control-Break
+           END-IF
+           PERFORM 5000-Write-Conclusion
+           CLOSE Output-Printer-File.
+
+       3000-Process-Sorted-Record.
+           IF First-Product OR
+                   sr-product-code NOT = Current-Product-Code
+               IF NOT First-Product
+                   PERFORM 3500-Product-Control-Break
+               END-IF
+               MOVE 0 TO Loop-Checker
+               MOVE sr-product-code TO Current-Product-Code
+               PERFORM 3600-Look-Up-Product
+               MOVE zero TO Product-Sales-Total
+               PERFORM 3700-Write-Product-Heading
+           END-IF
+           PERFORM 3750-Look-Up-Employee
+           ADD sr-sales-amount TO Product-Sales-Total
+           ADD sr-sales-amount TO Grand-Sales-Total
+           ADD 1 TO Sale-Line-Count
+           PERFORM 3800-Write-Sale-Line.
+
+       3500-Product-Control-Break.
+           ADD 1 TO Product-Group-Count
+           MOVE Product-Sales-Total TO Product-Total-Dl
+           WRITE Output-Printer-Record FROM Product-Total-Line
+                       AFTER ADVANCING 1 LINES
+           WRITE Output-Printer-Record FROM SPACES
+                       AFTER ADVANCING 1 LINES.
+
+      *    "ATTENDANCE" is PRG20's stamp for an attendance-driven
+      *    wage post, not a real PRG08.DAT product code, so it's
+      *    matched here instead of being looked up in Product-Table.
+       3600-Look-Up-Product.
+           MOVE "N" TO Product-Matched-Switch
+           IF Current-Product-Code = "ATTENDANCE"
+               MOVE "Y" TO Product-Matched-Switch
+               MOVE "Wages/Attendance" TO Current-Description
+           ELSE
+               PERFORM 3650-Check-Product-Entry
+                   VARYING Product-Table-Index FROM 1 BY 1
+                   UNTIL Product-Table-Index > Product-Table-Count
+                      OR Product-Matched
+               IF Product-Matched
+                   MOVE Matched-Description TO Current-Description
+               ELSE
+                   MOVE "** Unknown Product **" TO Current-Description
+                   ADD 1 TO Unmatched-Product-Count
+               END-IF
+           END-IF.
+
+       3650-Check-Product-Entry.
+           IF Current-Product-Code =
+                   Tbl-Product-Code (Product-Table-Index)
+               MOVE "Y" TO Product-Matched-Switch
+               MOVE Tbl-Description (Product-Table-Index)
+                   TO Matched-Description
+           END-IF.
+
+       3700-Write-Product-Heading.
+           MOVE Current-Product-Code TO Product-Code-Hd
+           MOVE Current-Description TO Description-Hd
+           WRITE Output-Printer-Record FROM Product-Heading-Detail
+                       AFTER ADVANCING 2 LINES
+           WRITE Output-Printer-Record FROM Heading-Line-3
+                       AFTER ADVANCING 1 LINES.
+
+       3750-Look-Up-Employee.
+           MOVE "N" TO Employee-Not-Found-Switch
+           MOVE sr-ss-num TO ss-num OF disk-record
+           READ Indexed-File
+               INVALID KEY
+                   MOVE "Y" TO Employee-Not-Found-Switch
+                   MOVE "** Not On File **" TO Employee-Name
+               NOT INVALID KEY
+                   STRING first-name OF disk-record DELIMITED BY SPACE
+                          " " DELIMITED BY SIZE
+                          last-name OF disk-record DELIMITED BY SPACE
+                          INTO Employee-Name
+           END-READ.
+
+       3800-Write-Sale-Line.
+           MOVE sr-ss-num TO SS-Num-Dl
+           MOVE Employee-Name TO Employee-Name-Dl
+           MOVE sr-sales-amount TO Sales-Amount-Dl
+           WRITE Output-Printer-Record FROM Sale-Detail-Line
+                       AFTER ADVANCING 1 LINES
+           ADD 1 TO Line-Report-Counter
+           IF Line-Report-Counter >= Max-Lines-Per-Page
+               MOVE ZERO TO Line-Report-Counter
+               ADD 1 TO Page-Report-Counter
+               PERFORM 2500-Write-Page-Heading
+           END-IF.
+
+       2500-Write-Page-Heading.
+           MOVE String-Report-Date TO String-Report-Date-Hl
+           MOVE Time-Report-Record TO Time-Formatted
+           MOVE Page-Report-Counter TO Page-Number
+           WRITE Output-Printer-Record FROM Page-Heading-Line
+                       AFTER ADVANCING PAGE
+           WRITE Output-Printer-Record FROM Heading-Line-2
+                       AFTER ADVANCING 2 LINES
+           WRITE Output-Printer-Record FROM SPACES
+                       AFTER ADVANCING 1 LINES.
+
+       5000-Write-Conclusion.
+           MOVE Grand-Sales-Total TO Grand-Total-Dl
+           WRITE Output-Printer-Record FROM Grand-Total-Line
+                       AFTER ADVANCING 3 LINES
+           MOVE Product-Group-Count TO Products-Listed-Dl
+           WRITE Output-Printer-Record FROM Products-Listed-Line
+                       AFTER ADVANCING 1 LINES
+           MOVE Sale-Line-Count TO Sales-Listed-Dl
+           WRITE Output-Printer-Record FROM Sales-Listed-Line
+                       AFTER ADVANCING 1 LINES
+           IF Unmatched-Product-Count > ZERO
+               MOVE Unmatched-Product-Count TO Unmatched-Dl
+               WRITE Output-Printer-Record FROM Unmatched-Line
+                           AFTER ADVANCING 1 LINES
+           END-IF
+           PERFORM 6000-Write-Exception-Digest.
+
+       6000-Write-Exception-Digest.
+           IF Unmatched-Product-Count > ZERO
+               MOVE "PRG19" TO Excdig-Program
+               MOVE "Sales posted against unknown product codes" TO
+                   Excdig-Description
+               MOVE Unmatched-Product-Count TO Excdig-Count
+               OPEN EXTEND Exception-File
+               WRITE Exception-Digest-Record
+               CLOSE Exception-File
+           END-IF.
