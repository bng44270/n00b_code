@@ -9,6 +9,19 @@
                                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-PRINTER-FILE ASSIGN TO PRINTER "lpt1".
            select sort-work-file assign to disk.
+      *    Month-over-month archive of this run's grand totals
+           select Snapshot-File assign to "u:\cobol\PRG08.SNP"
+                                  organization is line sequential.
+      *    Combined nightly exception digest, shared across reports
+           select Exception-File assign to "u:\cobol\PRG08.EXC"
+                                  organization is line sequential.
+      *    Title/page-size/store-dept selection for an unattended
+      *    run - when present, drives this program the same way the
+      *    start-of-job prompts below do, so NIGHTLY.BAT doesn't sit
+      *    on an ACCEPT with no one at the console.  Absent for an
+      *    interactive run, so OPTIONAL.
+           select OPTIONAL Control-File assign to "PRG09.CTL"
+                                  organization is line sequential.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,6 +34,8 @@
            03 UNIT-COST-sR             PIC 99999V99.
            03 QUANTITY-sR              PIC 999999.
            03 RETAIL-COST-sR           PIC 99999V99.
+           03 VENDOR-CODE-sR           PIC X(6).
+           03 REORDER-POINT-sR         PIC 9(6).
 
        FD ORIGINAL-FILE.
        01 ORIGINAL-RECORD.
@@ -31,12 +46,31 @@
            03 UNIT-COST-OR             PIC 99999V99.
            03 QUANTITY-OR              PIC 999999.
            03 RETAIL-COST-OR           PIC 99999V99.
+           03 VENDOR-CODE-OR           PIC X(6).
+           03 REORDER-POINT-OR         PIC 9(6).
 
        FD OUTPUT-PRINTER-FILE.
        01 OUTPUT-PRINTER-RECORD        PIC X(100).
 
+       FD Snapshot-File.
+       01 Snapshot-Record              pic x(80).
+
+       FD Exception-File.
+           COPY excdig.
+
+       FD Control-File.
+       01 Control-Record               pic x(28).
+
        WORKING-STORAGE SECTION.
 
+      *    One line per start-of-job prompt, in the same order the
+      *    prompts ask for them: title, page size, then one
+      *    Store#/Dept# selection pair per line, ended by DONE.
+       01 Control-Eof-Switch           pic x(3) value "NO".
+           88 Control-End-Of-File      value "YES".
+       01 Control-File-Present         pic x value "N".
+           88 Have-Control-File        value "Y".
+
        01 DETAIL-INFORMATION.
            03 DESCRIPTION-PR           PIC X(20).
            03                          PIC X(6) VALUE SPACES.
@@ -83,6 +117,26 @@
            03 Dept-Inv-Counter         pic 9(5) value zero.
            03 Store-Inv-Counter        pic 9(5) value zero.
            03 Day-Value                pic 9.
+      *    Records Read From PRG08.DAT
+           03 Records-Read-Counter     pic 9(6) value zero.
+      *    Records Excluded By The Store/Dept Selection
+           03 Records-Excluded-Counter pic 9(6) value zero.
+
+      *    Report title and page size, entered at job start
+       01 Report-Title-Response    pic x(28) value spaces.
+       01 Page-Size-Response       pic 99.
+       01 Max-Lines-Per-Page       pic 99 value 60.
+
+      *    Store/Department Selection, entered at job start
+       01 Selection-Table.
+           03 Selection-Entry occurs 20 times.
+               05 Selection-Store       pic xx.
+               05 Selection-Dept        pic xx.
+       01 Selection-Count          pic 99 value zero.
+       01 Selection-Index          pic 99.
+       01 Selection-Response       pic x(5).
+       01 Selection-Matched-Switch pic x value "N".
+           88 Selection-Matched    value "Y".
 
        01 Date-Accept-Record.
            03 yy-dar                   pic 99.
@@ -132,7 +186,7 @@
 
        01 Page-Heading-Line.
            03 String-Report-Date       pic x(30).
-           03                          pic x(28)
+           03 Report-Title-Line        pic x(28)
                        value "car3872's Business Report".
            03 Time-Formatted            pic x(8).
            03                          pic x(4) value space.
@@ -151,6 +205,23 @@
            03                          PIC X(4) VALUE SPACES.
            03                          PIC X(8) VALUE "TOT COST".
 
+      *    Month-over-month snapshot detail written to Snapshot-File
+       01 Snapshot-Detail.
+           03 Snapshot-Date            pic x(10).
+           03                          pic x value ",".
+           03 Snapshot-Products        pic 9(6).
+           03                          pic x value ",".
+           03 Snapshot-Inventory       pic 9(9).
+           03                          pic x value ",".
+           03 Snapshot-Grand-Total     pic 9(9)v99.
+
+       01 RECORD-COUNT-CONCLUSION-LINE.
+           03                          PIC X(13) VALUE "Records Read:".
+           03 RECORDS-READ-CL         PIC ZZZ,ZZ9.
+           03                          PIC X(4) VALUE SPACES.
+           03                          PIC X(9) VALUE "Excluded:".
+           03 RECORDS-EXCLUDED-CL     PIC ZZZ,ZZ9.
+
        01 PRODUCT-CONCLUSION-LINE.
            03                          PIC X(8) VALUE "PRODUCTS".
            03                          PIC X(3) VALUE SPACES.
@@ -229,6 +300,14 @@
                   yy-dar delimited by size
                   into String-Report-Date
 
+           perform 1100-Load-Startup-Parms
+
+           if Selection-Count = 0
+               add 1 to Selection-Count
+               move "01" to Selection-Store (1)
+               move "04" to Selection-Dept (1)
+           end-if
+
            sort sort-work-file
                ascending key Store-number-sr
                              Department-number-sr
@@ -238,52 +317,184 @@
                stop run.
        begin-sort.
            initialize Line-Report-Counter Page-Report-Counter
-           move 1 to Loop-Checker
            OPEN INPUT ORIGINAL-FILE
-           open output output-printer-file
-           move 1 to Page-Report-Counter
-           perform 2500-Write-Page-Heading
-           PERFORM 3000-WRITE-HEADING
            PERFORM 2000-READ-ORIGINAL-FILE
                UNTIL END-OF-FILE
-           close output-printer-file
            CLOSE ORIGINAL-FILE.
 
+      *    Each store starts its own page, with a dept subtotal for
+      *    every dept break and a store subtotal when the store
+      *    itself changes - a run selecting several Store/Dept pairs
+      *    from 1200-Get-Selection prints one section per store
+      *    instead of folding every pair into a single combined total.
        finish-sort.
+           move 1 to Loop-Checker
            open output Output-Printer-File
+           move zero to Line-Report-Counter
+           move 1 to Page-Report-Counter
+           perform 2500-Write-Page-Heading
+           PERFORM 3000-WRITE-HEADING
            perform until end-of-record
-             return Sort-Work-File into output-printer-record
+             return Sort-Work-File into sort-record
                at end
                  move "YES" to eor-marker
                not at end
+                 if First-Time
+                   move 0 to Loop-Checker
+                   move Store-Number-sR to Store-Def-Key-Hold
+                   move Department-Number-sR to Dept-Def-Key-Hold
+                 else
+                   if Store-Number-sR not = Store-Def-Key-Hold
+                     perform 2600-Dept-Control-Break
+                     perform 2700-Store-Control-Break
+                     move Store-Number-sR to Store-Def-Key-Hold
+                     move Department-Number-sR to Dept-Def-Key-Hold
+                     add 1 to Page-Report-Counter
+                     move zero to Line-Report-Counter
+                     perform 2500-Write-Page-Heading
+                     perform 3000-WRITE-HEADING
+                   else
+                     if Department-Number-sR not = Dept-Def-Key-Hold
+                       perform 2600-Dept-Control-Break
+                       move Department-Number-sR to Dept-Def-Key-Hold
+                     end-if
+                   end-if
+                 end-if
+                 compute TOTAL-COST = QUANTITY-sR * UNIT-COST-sR
+                 add QUANTITY-sR to Dept-Inv-Counter
+                 add QUANTITY-sR to Store-Inv-Counter
+                 add TOTAL-COST to Dept-Total-Cost
+                 add TOTAL-COST to Store-Total-Cost
                  move PrODUCT-CODE-sR to product-code-pr
                  move DESCRIPTION-sR to description-pr
                  move UNIT-COST-sR to unit-cost-pr
                  move QUANTITY-sR to quantity-pr
                  move total-cost to total-cost-pr
                  write Output-Printer-Record from detail-information
+                 add 1 to Line-Report-Counter
+                 if Line-Report-Counter >= Max-Lines-Per-Page
+                   move zero to Line-Report-Counter
+                   add 1 to Page-Report-Counter
+                   perform 2500-Write-Page-Heading
+                   perform 3000-WRITE-HEADING
+                 end-if
              end-return
            end-perform
-           perform 2600-Dept-Control-Break
-           perform 2700-Store-Control-Break
+           if not First-Time
+             perform 2600-Dept-Control-Break
+             perform 2700-Store-Control-Break
+           end-if
            PERFORM 5000-WRITE-CONCLUSION
            close output-printer-file.
 
+      *    Picks up title/page-size/selection from PRG09.CTL when the
+      *    nightly run has dropped one off, otherwise falls back to
+      *    the original interactive prompts for a console run.
+       1100-Load-Startup-Parms.
+           open input Control-File
+           read Control-File
+               at end move "N" to Control-File-Present
+               not at end move "Y" to Control-File-Present
+           end-read
+           if Have-Control-File
+               perform 1150-Load-Parms-From-Control
+           else
+               perform 1160-Load-Parms-Interactive
+           end-if
+           close Control-File.
+
+       1150-Load-Parms-From-Control.
+           move Control-Record to Report-Title-Response
+           if Report-Title-Response not = spaces
+               move Report-Title-Response to Report-Title-Line
+           end-if
+           read Control-File
+               at end move "YES" to Control-Eof-Switch
+           end-read
+           if not Control-End-Of-File
+               move Control-Record (1:2) to Page-Size-Response
+               if Page-Size-Response is numeric
+                       and Page-Size-Response > 0
+                   move Page-Size-Response to Max-Lines-Per-Page
+               end-if
+               read Control-File
+                   at end move "YES" to Control-Eof-Switch
+               end-read
+           end-if
+           perform 1170-Load-Selection-From-Control
+               until Control-End-Of-File or Selection-Response = "DONE"
+                  or Selection-Count > 19.
+
+       1170-Load-Selection-From-Control.
+           move Control-Record (1:5) to Selection-Response
+           if Selection-Response not = "DONE"
+               add 1 to Selection-Count
+               move Selection-Response (1:2) to
+                   Selection-Store (Selection-Count)
+               move Selection-Response (3:2) to
+                   Selection-Dept (Selection-Count)
+               read Control-File
+                   at end move "YES" to Control-Eof-Switch
+               end-read
+           end-if.
+
+       1160-Load-Parms-Interactive.
+           display "Enter report title, or Enter for the default:"
+           accept Report-Title-Response
+           if Report-Title-Response not = spaces
+               move Report-Title-Response to Report-Title-Line
+           end-if
+
+           display "Enter lines per page, or Enter for default 60:"
+           accept Page-Size-Response
+           if Page-Size-Response is numeric and Page-Size-Response > 0
+               move Page-Size-Response to Max-Lines-Per-Page
+           end-if
+
+           perform 1200-Get-Selection
+               until Selection-Response = "DONE"
+                  or Selection-Count > 19.
+
+       1200-Get-Selection.
+           display "Enter Store# and Dept# (SSDD) to include, "
+                   "or DONE to finish:"
+           accept Selection-Response
+           if Selection-Response not = "DONE"
+               add 1 to Selection-Count
+               move Selection-Response (1:2) to
+                   Selection-Store (Selection-Count)
+               move Selection-Response (3:2) to
+                   Selection-Dept (Selection-Count)
+           end-if.
+
+       2050-Check-Selection.
+           move "N" to Selection-Matched-Switch
+           perform 2060-Check-Selection-Entry
+               varying Selection-Index from 1 by 1
+               until Selection-Index > Selection-Count
+                  or Selection-Matched.
+
+       2060-Check-Selection-Entry.
+           if store-number-or = Selection-Store (Selection-Index)
+              and department-number-or =
+                  Selection-Dept (Selection-Index)
+                move "Y" to Selection-Matched-Switch
+           end-if.
+
        2000-READ-ORIGINAL-FILE.
            READ ORIGINAL-FILE
                AT END MOVE "YES" TO EOF-MARKER
                NOT AT END
-                  if store-number-or = 01 and department-number-or = 04
+                  add 1 to Records-Read-Counter
+                  perform 2050-Check-Selection
+                  if Selection-Matched
                     release sort-record from original-record
-                    add QUANTITY-OR to Dept-Inv-Counter
-                    add QUANTITY-OR to Store-Inv-Counter
-                    add 1 to Line-Report-Counter
                     ADD 1 TO  PRODUCT-COUNTER
                     ADD QUANTITY-OR TO INVENTORY-ACCUMULATOR
                     COMPUTE TOTAL-COST = QUANTITY-OR * UNIT-COST-OR
-                    add TOTAL-COST to Dept-Total-Cost
-                    add TOTAL-COST to Store-Total-Cost
                     ADD TOTAL-COST TO GRAND-TOTAL
+                  else
+                    add 1 to Records-Excluded-Counter
                   end-if
            END-READ.
 
@@ -302,7 +513,6 @@
            write OUTPUT-PRINTER-RECORD from Dept-Control-Break-Line
                        after advancing 1
            write OUTPUT-PRINTER-RECORD from spaces after advancing 1
-           move DEPARTMENT-NUMBER-OR to Dept-Def-Key-Hold
            add 3 to Line-Report-Counter
            initialize Dept-Inv-Counter Dept-Total-Cost.
 
@@ -314,7 +524,6 @@
            write OUTPUT-PRINTER-RECORD from Store-Control-Break-Line
                        after advancing 1
            write OUTPUT-PRINTER-RECORD from spaces after advancing 1
-           move STORE-NUMBER-OR to Store-Def-Key-Hold
            add 3 to Line-Report-Counter
            initialize Store-Inv-Counter Store-Total-Cost.
 
@@ -326,9 +535,18 @@
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES.
 
        5000-WRITE-CONCLUSION.
-           COMPUTE AVG-COST-OF-ITEM = GRAND-TOTAL /
-                           INVENTORY-ACCUMULATOR
-           COMPUTE AVG-COST-OF-PRODUCT = GRAND-TOTAL / PRODUCT-COUNTER
+           IF INVENTORY-ACCUMULATOR = ZERO
+               MOVE ZERO TO AVG-COST-OF-ITEM
+           ELSE
+               COMPUTE AVG-COST-OF-ITEM = GRAND-TOTAL /
+                               INVENTORY-ACCUMULATOR
+           END-IF
+           IF PRODUCT-COUNTER = ZERO
+               MOVE ZERO TO AVG-COST-OF-PRODUCT
+           ELSE
+               COMPUTE AVG-COST-OF-PRODUCT = GRAND-TOTAL /
+                               PRODUCT-COUNTER
+           END-IF
            MOVE PRODUCT-COUNTER TO PRODUCTS-CL
            MOVE PRODUCT-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 3 LINES
@@ -345,4 +563,30 @@
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINE
            MOVE AVG-COST-OF-PRODUCT TO AVG-COST-OF-PROD-CL
            MOVE AVG-COST-PROD-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
-           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINE.
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINE
+           MOVE Records-Read-Counter TO RECORDS-READ-CL
+           MOVE Records-Excluded-Counter TO RECORDS-EXCLUDED-CL
+           MOVE RECORD-COUNT-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 2 LINES
+           PERFORM 6000-Write-Snapshot
+           PERFORM 7000-Write-Exception-Digest.
+
+       7000-Write-Exception-Digest.
+           IF Records-Excluded-Counter > ZERO
+               MOVE "PRG09" TO Excdig-Program
+               MOVE "Records excluded by selection" TO
+                   Excdig-Description
+               MOVE Records-Excluded-Counter TO Excdig-Count
+               OPEN EXTEND Exception-File
+               WRITE Exception-Digest-Record
+               CLOSE Exception-File
+           END-IF.
+
+       6000-Write-Snapshot.
+           move Date-Report-Record to Snapshot-Date
+           move Product-Counter to Snapshot-Products
+           move Inventory-Accumulator to Snapshot-Inventory
+           move Grand-Total to Snapshot-Grand-Total
+           open extend Snapshot-File
+           write Snapshot-Record from Snapshot-Detail
+           close Snapshot-File.
