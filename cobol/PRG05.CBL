@@ -8,6 +8,14 @@
            SELECT ORIGINAL-FILE ASSIGN TO "PRG05.DAT"
                                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-PRINTER-FILE ASSIGN TO PRINTER "CON:".
+      *    Combined nightly exception digest, shared across reports
+           SELECT Exception-File ASSIGN TO "u:\cobol\PRG08.EXC"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Records failing the numeric/zero edit below are kept here
+      *    instead of just being counted, so they can be corrected
+      *    and resubmitted through PRG05.DAT.
+           SELECT Reject-File ASSIGN TO "PRG05.REJ"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,12 +28,30 @@
            03 UNIT-COST-OR             PIC 99999V99.
            03 QUANTITY-OR              PIC 9(6).
            03 RETAIL-PRICE-OR          PIC 99999V99.
+           03 VENDOR-CODE-OR           PIC X(6).
+           03 REORDER-POINT-OR         PIC 9(6).
 
        FD OUTPUT-PRINTER-FILE.
        01 OUTPUT-PRINTER-RECORD        PIC X(100).
 
+       FD Exception-File.
+           COPY excdig.
+
+       FD Reject-File.
+       01 REJECT-RECORD.
+           03 STORE-NUMBER-RJ          PIC X(2).
+           03 DEPARTMENT-NUMBER-RJ     PIC X(2).
+           03 PRODUCT-CODE-RJ          PIC X(10).
+           03 DESCRIPTION-RJ           PIC X(20).
+           03 UNIT-COST-RJ             PIC ZZZZ9.99.
+           03 QUANTITY-RJ              PIC X(6).
+           03                          PIC X VALUE SPACE.
+           03 REASON-RJ                PIC X(15).
+
        WORKING-STORAGE SECTION.
 
+       01 REJECT-REASON-OR             PIC X(15).
+
        01 DETAIL-INFORMATION.
            03 DESCRIPTION-PR           PIC X(20).
            03                          PIC X(5) VALUE SPACES.
@@ -34,11 +60,26 @@
            03 UNIT-COST-PR             PIC $$$$9.99.
            03                          PIC X(5) VALUE SPACES.
            03 QUANTITY-PR              PIC ZZZZZ9.
+           03                          PIC X(4) VALUE SPACES.
+           03 MARGIN-PR                PIC +$$$9.99.
+           03                          PIC X(2) VALUE SPACES.
+           03 MARKUP-PR                PIC ZZ9.99.
+           03                          PIC X(3) VALUE SPACES.
+           03 VENDOR-CODE-PR           PIC X(6).
+           03                          PIC X(3) VALUE SPACES.
+           03 REORDER-POINT-PR         PIC ZZZZZ9.
 
        01 MISC-AND-COUNTER-LIST.
            03 PRODUCT-COUNTER          PIC 9(2) VALUE ZEROS.
            03 INVENTORY-ACCUMULATOR    PIC 9(6) VALUE ZEROS.
            03 EOF-MARKER               PIC X(3) VALUE "NO".
+      *    Records failing the numeric edit below
+           03 INVALID-RECORD-COUNTER   PIC 9(4) VALUE ZEROS.
+           03 VALID-RECORD-SWITCH      PIC X VALUE "Y".
+               88 VALID-RECORD         VALUE "Y".
+      *    Per-unit margin and markup percentage
+           03 MARGIN-AMOUNT            PIC S9(5)V99 VALUE ZERO.
+           03 MARKUP-PERCENT           PIC 999V99 VALUE ZERO.
 
        01 HEADING-LINE.
            03                          PIC X(11) VALUE "DESCRIPTION".
@@ -48,6 +89,14 @@
            03                          PIC X(9) VALUE "UNIT COST".
            03                          PIC X(4) VALUE SPACES.
            03                          PIC X(8) VALUE "QUANTITY".
+           03                          PIC X(4) VALUE SPACES.
+           03                          PIC X(6) VALUE "MARGIN".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(6) VALUE "MARKUP".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(6) VALUE "VENDOR".
+           03                          PIC X(3) VALUE SPACES.
+           03                          PIC X(7) VALUE "REORDER".
 
        01 PRODUCT-CONCLUSION-LINE.
            03                          PIC X(8) VALUE "PRODUCTS".
@@ -59,11 +108,17 @@
            03                          PIC X(6) VALUE SPACES.
            03 INVENTORY-CL             PIC ZZZZZ9.
 
+       01 INVALID-CONCLUSION-LINE.
+           03                          PIC X(15) VALUE "INVALID RECS".
+           03                          PIC X(3) VALUE SPACES.
+           03 INVALID-CL               PIC ZZZ9.
+
        PROCEDURE DIVISION.
 
        1000-MAIN-LOGIC.
            OPEN INPUT ORIGINAL-FILE
            OPEN OUTPUT OUTPUT-PRINTER-FILE
+           OPEN EXTEND REJECT-FILE
            READ ORIGINAL-FILE
                AT END MOVE "YES" TO EOF-MARKER
            END-READ
@@ -73,16 +128,47 @@
            PERFORM 5000-WRITE-CONCLUSION
            CLOSE ORIGINAL-FILE
            CLOSE OUTPUT-PRINTER-FILE
+           CLOSE REJECT-FILE
            STOP RUN.
 
        2000-READ-ORIGINAL-FILE.
-           ADD 1 TO  PRODUCT-COUNTER
-           ADD QUANTITY-OR TO INVENTORY-ACCUMULATOR
-           PERFORM 4000-MOVE-RECORDS
+           PERFORM 1900-VALIDATE-RECORD
+           IF VALID-RECORD
+               ADD 1 TO  PRODUCT-COUNTER
+               ADD QUANTITY-OR TO INVENTORY-ACCUMULATOR
+               PERFORM 4000-MOVE-RECORDS
+           ELSE
+               ADD 1 TO INVALID-RECORD-COUNTER
+               PERFORM 2100-WRITE-REJECT
+           END-IF
            READ ORIGINAL-FILE
                AT END MOVE "YES" TO EOF-MARKER
            END-READ.
 
+       1900-VALIDATE-RECORD.
+           MOVE "Y" TO VALID-RECORD-SWITCH
+           IF UNIT-COST-OR NOT NUMERIC
+               OR QUANTITY-OR NOT NUMERIC
+               MOVE "N" TO VALID-RECORD-SWITCH
+               MOVE "Non-Numeric" TO REJECT-REASON-OR
+           ELSE
+               IF UNIT-COST-OR = ZERO
+                   OR QUANTITY-OR = ZERO
+                   MOVE "N" TO VALID-RECORD-SWITCH
+                   MOVE "Zero Cost/Qty" TO REJECT-REASON-OR
+               END-IF
+           END-IF.
+
+       2100-WRITE-REJECT.
+           MOVE STORE-NUMBER-OR TO STORE-NUMBER-RJ
+           MOVE DEPARTMENT-NUMBER-OR TO DEPARTMENT-NUMBER-RJ
+           MOVE PRODUCT-CODE-OR TO PRODUCT-CODE-RJ
+           MOVE DESCRIPTION-OR TO DESCRIPTION-RJ
+           MOVE UNIT-COST-OR TO UNIT-COST-RJ
+           MOVE QUANTITY-OR TO QUANTITY-RJ
+           MOVE REJECT-REASON-OR TO REASON-RJ
+           WRITE REJECT-RECORD.
+
        3000-WRITE-HEADING.
            MOVE HEADING-LINE TO OUTPUT-PRINTER-RECORD
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING PAGE
@@ -94,6 +180,17 @@
            MOVE DESCRIPTION-OR TO DESCRIPTION-PR
            MOVE UNIT-COST-OR TO UNIT-COST-PR
            MOVE QUANTITY-OR TO QUANTITY-PR
+           COMPUTE MARGIN-AMOUNT = RETAIL-PRICE-OR - UNIT-COST-OR
+           MOVE MARGIN-AMOUNT TO MARGIN-PR
+           IF UNIT-COST-OR = ZERO
+               MOVE ZERO TO MARKUP-PERCENT
+           ELSE
+               COMPUTE MARKUP-PERCENT ROUNDED =
+                   MARGIN-AMOUNT / UNIT-COST-OR * 100
+           END-IF
+           MOVE MARKUP-PERCENT TO MARKUP-PR
+           MOVE VENDOR-CODE-OR TO VENDOR-CODE-PR
+           MOVE REORDER-POINT-OR TO REORDER-POINT-PR
            MOVE DETAIL-INFORMATION TO OUTPUT-PRINTER-RECORD
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES.
 
@@ -103,5 +200,19 @@
            WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 3 LINES
            MOVE INVENTORY-ACCUMULATOR TO INVENTORY-CL
            MOVE INVENTORY-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
-           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES.
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+           MOVE INVALID-RECORD-COUNTER TO INVALID-CL
+           MOVE INVALID-CONCLUSION-LINE TO OUTPUT-PRINTER-RECORD
+           WRITE OUTPUT-PRINTER-RECORD AFTER ADVANCING 1 LINES
+           PERFORM 6000-Write-Exception-Digest.
+
+       6000-Write-Exception-Digest.
+           IF INVALID-RECORD-COUNTER > ZERO
+               MOVE "PRG05" TO Excdig-Program
+               MOVE "Invalid inventory records" TO Excdig-Description
+               MOVE INVALID-RECORD-COUNTER TO Excdig-Count
+               OPEN EXTEND Exception-File
+               WRITE Exception-Digest-Record
+               CLOSE Exception-File
+           END-IF.
 
